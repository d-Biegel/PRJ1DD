@@ -0,0 +1,45 @@
+//DIRECTDR JOB (ACCTNO),'DAN BIEG',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*
+//* JOB:      DIRECTDR
+//* PURPOSE:  RESTARTS THE DAILY DIRECT DEPOSIT PAYROLL CYCLE AFTER
+//*           STEP RUNDD OF DIRECTDP ABENDED OR WAS CANCELLED MID-RUN.
+//*           DO NOT USE THIS DECK FOR A NORMAL DAILY RUN - USE
+//*           DIRECTDP FOR THAT. SEE DIRECTDP'S RESTART INSTRUCTIONS
+//*           FOR WHEN THIS DECK IS THE RIGHT ONE TO SUBMIT.
+//*
+//* THIS STEP RUNS THE SAME PROGRAM AS DIRECTDP'S RUNDD STEP AND
+//* SKIPS VALIN ENTIRELY, SINCE THE INPUT ALREADY PASSED VALIDATION
+//* ON THE RUN THAT ABENDED. THE ONLY DIFFERENCES FROM DIRECTDP'S
+//* RUNDD STEP ARE THE ACH/REPORT/EXCPT/RECON DISPOSITIONS BELOW,
+//* WHICH EXTEND THE SAME PHYSICAL OUTPUT THE INTERRUPTED RUN WAS
+//* WRITING TO INSTEAD OF ALLOCATING FRESH ONES. DIRECTDP'S OWN
+//* CHECKPOINT LOGIC TAKES CARE OF SKIPPING THE RECORDS ALREADY
+//* PROCESSED - NO OPERATOR ACTION BEYOND SUBMITTING THIS DECK IS
+//* NEEDED.
+//*
+//*********************************************************************
+//*
+//RUNDD    EXEC PGM=DIRECTDP
+//STEPLIB  DD DISP=SHR,DSN=PAY.PROD.LOADLIB
+//NAMES    DD DISP=SHR,DSN=PAY.PROD.NAMES
+//RATES    DD DISP=SHR,DSN=PAY.PROD.RATES
+//TAXES    DD DISP=SHR,DSN=PAY.PROD.TAXES
+//DEDUCT   DD DISP=SHR,DSN=PAY.PROD.DEDUCT
+//JURIS    DD DISP=SHR,DSN=PAY.PROD.JURIS
+//YTD      DD DISP=SHR,DSN=PAY.PROD.YTD
+//CKPT     DD DISP=SHR,DSN=PAY.PROD.CKPT
+//CTLCARD  DD DISP=SHR,DSN=PAY.PROD.CTLCARD
+//* MOD AGAINST THE CURRENT (MOST RECENTLY CATALOGED) GENERATION -
+//* THE ONE THE INTERRUPTED RUN WAS WRITING TO - INSTEAD OF
+//* CATALOGING A NEW ONE. THIS RELIES ON DIRECTDP'S RUNDD STEP
+//* HAVING CATALOGED (NOT DELETED) THAT GENERATION ON THE ABEND
+//ACH      DD DISP=MOD,DSN=PAY.PROD.ACH.G(0),
+//            DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//AUDIT    DD DISP=SHR,DSN=PAY.PROD.AUDIT
+//REPORT   DD DISP=SHR,DSN=PAY.PROD.REPORT
+//EXCPT    DD DISP=SHR,DSN=PAY.PROD.EXCPT
+//RECON    DD DISP=SHR,DSN=PAY.PROD.RECON
+//SYSOUT   DD SYSOUT=*
