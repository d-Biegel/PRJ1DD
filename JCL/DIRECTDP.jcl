@@ -0,0 +1,90 @@
+//DIRECTDP JOB (ACCTNO),'DAN BIEG',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*
+//* JOB:      DIRECTDP
+//* PURPOSE:  RUNS THE DAILY DIRECT DEPOSIT PAYROLL CYCLE
+//*
+//* STEP VALIN CONFIRMS FILE-PEOPLE/FILE-RATES/FILE-TAXES ALL EXIST
+//* AND HAVE AT LEAST ONE RECORD ON THEM. IF ANY OF THE THREE COMES
+//* UP MISSING OR EMPTY, VALIN RETURNS RC=8 AND STEP RUNDD IS
+//* BYPASSED - DIRECTDP NEVER RUNS AGAINST BAD INPUT.
+//*
+//* RESTART INSTRUCTIONS
+//* ---------------------
+//* DIRECTDP MAINTAINS ITS OWN CHECKPOINT RECORD ON THE CKPT DATASET.
+//* IF STEP RUNDD ABENDS OR IS CANCELLED MID-RUN, THE CHECKPOINT IS
+//* LEFT MARKED IN-PROGRESS WITH THE LAST EMPLOYEE ID AND RECORD
+//* COUNT DIRECTDP HAD REACHED. TO RECOVER:
+//*
+//*   1. DO NOT DELETE OR RESTORE THE ACH/REPORT/EXCPT/RECON/AUDIT
+//*      OUTPUT DATASETS - A RESTART APPENDS TO WHATEVER THE
+//*      INTERRUPTED RUN ALREADY WROTE, IT DOES NOT REWRITE THEM
+//*      FROM THE TOP.
+//*   2. DO NOT RESUBMIT THIS DECK WITH RESTART=RUNDD. THE ACH DD
+//*      BELOW CATALOGS A NEW GDG GENERATION EVERY TIME IT RUNS,
+//*      WHICH IS CORRECT FOR A FRESH DAY'S RUN BUT WRONG FOR A
+//*      RESTART - THE RESTARTED RUN HAS TO EXTEND THE SAME
+//*      GENERATION THE INTERRUPTED RUN WAS WRITING TO, NOT CATALOG
+//*      ANOTHER ONE. SUBMIT THE COMPANION RESTART DECK, DIRECTDR,
+//*      INSTEAD - ITS RUNDD STEP RUNS THE SAME PROGRAM BUT POINTS
+//*      THE ACH DD AT DISP=MOD AGAINST THE CURRENT GENERATION AND
+//*      SKIPS VALIN ENTIRELY.
+//*   3. DIRECTDP READS ITS OWN CHECKPOINT ON STARTUP AND SKIPS THE
+//*      RECORDS IT ALREADY PROCESSED - NO OPERATOR ACTION BEYOND
+//*      SUBMITTING DIRECTDR IS NEEDED.
+//*   4. IF THE FAILURE WAS CAUSED BY BAD INPUT DATA RATHER THAN AN
+//*      ABEND, CORRECT THE INPUT DATASET AND RESUBMIT THIS DECK,
+//*      DIRECTDP, FROM THE TOP SO VALIN RE-VALIDATES IT AND A FRESH
+//*      ACH GENERATION IS CATALOGED.
+//*
+//*********************************************************************
+//*
+//VALIN    EXEC PGM=VALIN
+//STEPLIB  DD DISP=SHR,DSN=PAY.PROD.LOADLIB
+//NAMES    DD DISP=SHR,DSN=PAY.PROD.NAMES
+//RATES    DD DISP=SHR,DSN=PAY.PROD.RATES
+//TAXES    DD DISP=SHR,DSN=PAY.PROD.TAXES
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* STEP RUNDD ONLY RUNS IF VALIN RETURNED RC=0 (COND= BYPASSES THIS
+//* STEP WHEN VALIN'S RETURN CODE IS NOT EQUAL TO ZERO)
+//*********************************************************************
+//*
+//RUNDD    EXEC PGM=DIRECTDP,COND=(0,NE,VALIN)
+//STEPLIB  DD DISP=SHR,DSN=PAY.PROD.LOADLIB
+//NAMES    DD DISP=SHR,DSN=PAY.PROD.NAMES
+//RATES    DD DISP=SHR,DSN=PAY.PROD.RATES
+//TAXES    DD DISP=SHR,DSN=PAY.PROD.TAXES
+//DEDUCT   DD DISP=SHR,DSN=PAY.PROD.DEDUCT
+//JURIS    DD DISP=SHR,DSN=PAY.PROD.JURIS
+//YTD      DD DISP=SHR,DSN=PAY.PROD.YTD
+//CKPT     DD DISP=SHR,DSN=PAY.PROD.CKPT
+//CTLCARD  DD DISP=SHR,DSN=PAY.PROD.CTLCARD
+//* CATLG ON THE ABEND SUB-PARAMETER (NOT DELETE) SO A GENERATION
+//* THIS STEP WAS PARTWAY THROUGH WRITING SURVIVES AN ABEND FOR
+//* DIRECTDR TO EXTEND ON RESTART, INSTEAD OF BEING THROWN AWAY
+//ACH      DD DISP=(NEW,CATLG,CATLG),DSN=PAY.PROD.ACH.G(+1),
+//            SPACE=(TRK,(50,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//AUDIT    DD DISP=SHR,DSN=PAY.PROD.AUDIT
+//REPORT   DD DISP=SHR,DSN=PAY.PROD.REPORT
+//EXCPT    DD DISP=SHR,DSN=PAY.PROD.EXCPT
+//RECON    DD DISP=SHR,DSN=PAY.PROD.RECON
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* YEAR-END W-2 EXTRACT - NOT PART OF THE DAILY CYCLE ABOVE. THIS
+//* STEP IS COMMENTED OUT HERE FOR REFERENCE; SUBMIT IT AS ITS OWN
+//* SEPARATE JOB AT YEAR END RATHER THAN RUNNING IT WITH EVERY DAILY
+//* PAYROLL CYCLE.
+//*********************************************************************
+//*W2EXTR  EXEC PGM=W2EXTR
+//*STEPLIB DD DISP=SHR,DSN=PAY.PROD.LOADLIB
+//*YTD     DD DISP=SHR,DSN=PAY.PROD.YTD
+//*W2      DD DISP=(NEW,CATLG,DELETE),DSN=PAY.PROD.W2EXTR,
+//*            SPACE=(TRK,(50,10),RLSE),
+//*            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*SYSOUT  DD SYSOUT=*
