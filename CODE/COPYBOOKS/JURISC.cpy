@@ -0,0 +1,15 @@
+      *****************************************************************
+      * FILE: JURISC.CPY                                              *
+      * RECORD LENGTH: 80 BYTES                                       *
+      * KEYED (BY STATE-CD + LOCALITY-CD) TAX JURISDICTION RATE       *
+      * TABLE - ONE PER WORK LOCATION, SHARED BY ALL EMPLOYEES WHO    *
+      * WORK THERE                                                    *
+      *****************************************************************
+       01  JURIS-COPYBOOK-RECORD.
+           02  JURIS-STATE-CD          PIC X(02).
+           02  JURIS-LOCALITY-CD       PIC X(04).
+           02  FILLER                  PIC X.
+           02  WS-JURIS-STATE-TAX      PIC 9V999.
+           02  FILLER                  PIC X.
+           02  WS-JURIS-LOC-TAX        PIC 9V999.
+           02  FILLER                  PIC X(64).
