@@ -0,0 +1,18 @@
+      *****************************************************************
+      * FILE: DEDUCC.CPY                                              *
+      * RECORD LENGTH: 80 BYTES                                       *
+      * KEYED (BY DEDUCT-EMP-ID) VOLUNTARY DEDUCTION ELECTIONS - ONE   *
+      * PER EMPLOYEE. WS-401K-PCT IS A PERCENT OF GROSS PAY; THE       *
+      * HEALTH INSURANCE AND GARNISHMENT AMOUNTS ARE FLAT PER-PAY-     *
+      * PERIOD DOLLAR AMOUNTS. ZERO ON ANY OF THE THREE MEANS THAT     *
+      * DEDUCTION ISN'T ELECTED FOR THIS EMPLOYEE                      *
+      *****************************************************************
+       01  DEDUCT-COPYBOOK-RECORD.
+           02  DEDUCT-EMP-ID           PIC X(06).
+           02  FILLER                  PIC X.
+           02  WS-401K-PCT             PIC 9(03).
+           02  FILLER                  PIC X.
+           02  WS-HEALTH-INS-AMT       PIC 9(05)V99.
+           02  FILLER                  PIC X.
+           02  WS-GARNISH-AMT          PIC 9(05)V99.
+           02  FILLER                  PIC X(54).
