@@ -0,0 +1,12 @@
+      *****************************************************************
+      * FILE: RATESC.CPY                                              *
+      * RECORD LENGTH: 80 BYTES                                       *
+      * KEYED (BY RATE-EMP-ID) PAY RATE RECORD - ONE PER EMPLOYEE     *
+      *****************************************************************
+       01  RATES-COPYBOOK-RECORD.
+           02  RATE-EMP-ID             PIC X(06).
+           02  FILLER                  PIC X.
+           02  WS-HRLY-RATE            PIC 9(03)V99.
+           02  FILLER                  PIC X.
+           02  WS-OVERTIME-RATE        PIC 9(03)V99.
+           02  FILLER                  PIC X(62).
