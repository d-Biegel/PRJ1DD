@@ -0,0 +1,20 @@
+      *****************************************************************
+      * FILE: CKPTC.CPY                                               *
+      * RECORD LENGTH: 80 BYTES                                       *
+      * SINGLE-RECORD KEYED CHECKPOINT FOR DIRECTDP'S RESTART LOGIC - *
+      * ALWAYS ACCESSED BY THE ONE FIXED KEY 'CKPT01'. CKPT-STATUS-SW *
+      * IS 'I' WHILE A RUN IS IN PROGRESS AND 'C' ONCE IT FINISHES    *
+      * CLEANLY, SO THE NEXT RUN KNOWS WHETHER IT'S PICKING UP AFTER  *
+      * AN INTERRUPTED RUN OR STARTING FRESH                          *
+      *****************************************************************
+       01  CKPT-COPYBOOK-RECORD.
+           02  CKPT-KEY                PIC X(06).
+           02  FILLER                  PIC X.
+           02  CKPT-STATUS-SW          PIC X.
+              88 CKPT-IN-PROGRESS             VALUE 'I'.
+              88 CKPT-COMPLETE                VALUE 'C'.
+           02  FILLER                  PIC X.
+           02  CKPT-LAST-EMP-ID        PIC X(06).
+           02  FILLER                  PIC X.
+           02  CKPT-REC-CNT            PIC 9(07).
+           02  FILLER                  PIC X(57).
