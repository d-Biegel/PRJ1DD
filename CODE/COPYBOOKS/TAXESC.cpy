@@ -1,11 +1,15 @@
       *****************************************************************
       * FILE: TAXESC.CPY                                              *
       * RECORD LENGTH: 80 BYTES                                       *
+      * KEYED (BY TAX-EMP-ID) WITHHOLDING ELECTION RECORD - ONE PER   *
+      * EMPLOYEE                                                      *
       *****************************************************************
-       01  TAXES-COPYBOOK-RECORD.               
+       01  TAXES-COPYBOOK-RECORD.
+           02 TAX-EMP-ID           PIC X(06).
+           02 FILLER               PIC X.
            02 WS-FED-TAX           PIC 9V99.
            02 FILLER               PIC X.
            02 WS-STATE-TAX         PIC 9V99.
            02 FILLER               PIC X.
            02 WS-LOC-TAX           PIC 9V99.
-           02 FILLER               PIC X(69).
\ No newline at end of file
+           02 FILLER               PIC X(62).
