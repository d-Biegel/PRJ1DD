@@ -0,0 +1,74 @@
+      *****************************************************************
+      * FILE: ACHC.CPY                                                *
+      * RECORD LENGTH: 94 BYTES (STANDARD NACHA FIXED RECORD LENGTH)  *
+      * ONE 94-BYTE WORK AREA, REDEFINED FOR EACH NACHA RECORD TYPE   *
+      * SO THE PROGRAM BUILDS WHICHEVER RECORD IT NEEDS AND WRITES    *
+      * IT TO FILE-ACH.                                               *
+      *****************************************************************
+       01  ACH-COPYBOOK-RECORD.
+      * --- RECORD TYPE 1 - FILE HEADER --------------------------- *
+           02  ACH-FILE-HEADER-REC.
+               03 ACH-FH-REC-TYPE      PIC X(01) VALUE '1'.
+               03 ACH-FH-PRIORITY-CD   PIC X(02) VALUE '01'.
+               03 ACH-FH-IMMED-DEST    PIC X(10).
+               03 ACH-FH-IMMED-ORIGIN  PIC X(10).
+               03 ACH-FH-FILE-DATE     PIC 9(06).
+               03 ACH-FH-FILE-TIME     PIC 9(04).
+               03 ACH-FH-FILE-ID-MOD   PIC X(01) VALUE 'A'.
+               03 ACH-FH-REC-SIZE      PIC 9(03) VALUE 094.
+               03 ACH-FH-BLK-FACTOR    PIC 9(02) VALUE 10.
+               03 ACH-FH-FORMAT-CD     PIC X(01) VALUE '1'.
+               03 ACH-FH-DEST-NAME     PIC X(23).
+               03 ACH-FH-ORIGIN-NAME   PIC X(23).
+               03 ACH-FH-REF-CODE      PIC X(08).
+      * --- RECORD TYPE 5 - BATCH HEADER ---------------------------- *
+           02  ACH-BATCH-HEADER-REC REDEFINES ACH-FILE-HEADER-REC.
+               03 ACH-BH-REC-TYPE      PIC X(01).
+               03 ACH-BH-SVC-CLASS-CD  PIC X(03).
+               03 ACH-BH-COMPANY-NAME  PIC X(16).
+               03 ACH-BH-DISC-DATA     PIC X(20).
+               03 ACH-BH-COMPANY-ID    PIC X(10).
+               03 ACH-BH-ENTRY-CLASS   PIC X(03).
+               03 ACH-BH-ENTRY-DESC    PIC X(10).
+               03 ACH-BH-DESC-DATE     PIC X(06).
+               03 ACH-BH-EFF-ENTRY-DT  PIC X(06).
+               03 ACH-BH-SETTLE-DT     PIC X(03).
+               03 ACH-BH-ORIG-STAT-CD  PIC X(01).
+               03 ACH-BH-ORIG-DFI-ID   PIC X(08).
+               03 ACH-BH-BATCH-NO      PIC 9(07).
+      * --- RECORD TYPE 6 - ENTRY DETAIL ----------------------------- *
+           02  ACH-ENTRY-DETAIL-REC REDEFINES ACH-FILE-HEADER-REC.
+               03 ACH-ED-REC-TYPE      PIC X(01).
+               03 ACH-ED-TXN-CODE      PIC X(02).
+               03 ACH-ED-RDFI-ID       PIC 9(08).
+               03 ACH-ED-CHECK-DIGIT   PIC 9(01).
+               03 ACH-ED-DFI-ACCT-NO   PIC X(17).
+               03 ACH-ED-AMOUNT        PIC 9(08)V99.
+               03 ACH-ED-INDIV-ID      PIC X(15).
+               03 ACH-ED-INDIV-NAME    PIC X(22).
+               03 ACH-ED-DISC-DATA     PIC X(02).
+               03 ACH-ED-ADDENDA-IND   PIC X(01).
+               03 ACH-ED-TRACE-NO      PIC 9(15).
+      * --- RECORD TYPE 8 - BATCH CONTROL ----------------------------- *
+           02  ACH-BATCH-CONTROL-REC REDEFINES ACH-FILE-HEADER-REC.
+               03 ACH-BC-REC-TYPE      PIC X(01).
+               03 ACH-BC-SVC-CLASS-CD  PIC X(03).
+               03 ACH-BC-ENTRY-CNT     PIC 9(06).
+               03 ACH-BC-ENTRY-HASH    PIC 9(10).
+               03 ACH-BC-TOT-DEBIT     PIC 9(10)V99.
+               03 ACH-BC-TOT-CREDIT    PIC 9(10)V99.
+               03 ACH-BC-COMPANY-ID    PIC X(10).
+               03 ACH-BC-MSG-AUTH-CD   PIC X(19).
+               03 FILLER               PIC X(06).
+               03 ACH-BC-ORIG-DFI-ID   PIC X(08).
+               03 ACH-BC-BATCH-NO      PIC 9(07).
+      * --- RECORD TYPE 9 - FILE CONTROL ------------------------------ *
+           02  ACH-FILE-CONTROL-REC REDEFINES ACH-FILE-HEADER-REC.
+               03 ACH-FC-REC-TYPE      PIC X(01).
+               03 ACH-FC-BATCH-CNT     PIC 9(06).
+               03 ACH-FC-BLOCK-CNT     PIC 9(06).
+               03 ACH-FC-ENTRY-CNT     PIC 9(08).
+               03 ACH-FC-ENTRY-HASH    PIC 9(10).
+               03 ACH-FC-TOT-DEBIT     PIC 9(12)V99.
+               03 ACH-FC-TOT-CREDIT    PIC 9(12)V99.
+               03 FILLER               PIC X(35).
