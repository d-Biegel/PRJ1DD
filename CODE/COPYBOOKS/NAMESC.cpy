@@ -1,9 +1,17 @@
       *****************************************************************
       * FILE: NAMESC.CPY                                              *
-      * RECORD LENGTH: 80 BYTES                                       *
+      * RECORD LENGTH: 109 BYTES                                      *
       *****************************************************************
-       01  NAMES-COPYBOOK-RECORD.               
-           02  WS-PERSON-NM            PIC X(20).  
+      * NOTE ON WS-NEW-ACCT-SW / WS-NEW-ACCT-SW-2: HR SETS THESE TO
+      * 'Y' WHEN AN ACCOUNT IS FIRST ENTERED SO DIRECTDP ROUTES THAT
+      * CYCLE'S DEPOSIT THROUGH A ZERO-DOLLAR PRE-NOTE ENTRY INSTEAD
+      * OF A LIVE ONE, AND FLIPS IT BACK TO 'N' FOR THE FOLLOWING
+      * CYCLE ONCE THE PRE-NOTE HAS HAD TIME TO CLEAR
+      *****************************************************************
+       01  NAMES-COPYBOOK-RECORD.
+           02  WS-EMP-ID               PIC X(06).
+           02  FILLER                  PIC X.
+           02  WS-PERSON-NM            PIC X(20).
            02  WS-BRTH-DT.
               03 WS-BRTH-DT-YR         PIC 9(4).
               03 FILLER                PIC X.
@@ -11,11 +19,48 @@
               03 FILLER                PIC X.
               03 WS-BRTH-DT-DD         PIC 9(2).
            02  FILLER                  PIC X.
-           02  WS-HOUR-WK              PIC 9(3).  
-           02  FILLER                  PIC X. 
-           02  WS-ROUTE-NO             PIC 9(7).
-           02  FILLER                  PIC X. 
+           02  WS-HOUR-WK              PIC 9(3).
+      *       FIRST (AND, FOR WEEKLY EMPLOYEES, ONLY) WORK-WEEK'S
+      *       HOURS - SEE WS-PAY-FREQ-SW/WS-HOUR-WK-2 BELOW
+           02  FILLER                  PIC X.
+           02  WS-ROUTE-NO.
+              03 WS-ROUTE-ABA          PIC 9(8).
+              03 WS-ROUTE-CHECK-DIGIT  PIC 9(1).
+           02  FILLER                  PIC X.
            02  WS-ACCT-NO              PIC 9(7).
            02  FILLER                  PIC X. 
            02  WS-ACCT-TYPE            PIC X(4).
-           02  FILLER                  PIC X(25).
+           02  FILLER                  PIC X.
+           02  WS-STATE-CD             PIC X(02).
+           02  FILLER                  PIC X.
+           02  WS-LOCALITY-CD          PIC X(04).
+           02  FILLER                  PIC X.
+           02  WS-SPLIT-PCT             PIC 9(3).
+      *       PERCENT OF NET PAY ROUTED TO THE SECOND ACCOUNT BELOW -
+      *       ZERO MEANS NO SPLIT, ALL OF NET PAY GOES TO THE ACCOUNT
+      *       ABOVE
+           02  FILLER                  PIC X.
+           02  WS-ROUTE-NO-2.
+              03 WS-ROUTE-ABA-2         PIC 9(8).
+              03 WS-ROUTE-CHECK-DIGIT-2 PIC 9(1).
+           02  FILLER                  PIC X.
+           02  WS-ACCT-NO-2            PIC 9(7).
+           02  FILLER                  PIC X.
+           02  WS-ACCT-TYPE-2          PIC X(4).
+           02  WS-NEW-ACCT-SW          PIC X.
+              88 WS-NEW-ACCT                  VALUE 'Y'.
+              88 WS-NOT-NEW-ACCT              VALUE 'N'.
+           02  WS-NEW-ACCT-SW-2        PIC X.
+              88 WS-NEW-ACCT-2                VALUE 'Y'.
+              88 WS-NOT-NEW-ACCT-2            VALUE 'N'.
+           02  FILLER                  PIC X.
+           02  WS-PAY-FREQ-SW          PIC X.
+              88 WS-FREQ-WEEKLY               VALUE 'W'.
+              88 WS-FREQ-BIWEEKLY             VALUE 'B'.
+              88 WS-FREQ-SEMIMONTHLY          VALUE 'S'.
+           02  FILLER                  PIC X.
+           02  WS-HOUR-WK-2            PIC 9(3).
+      *       SECOND WORK-WEEK'S HOURS FOR BIWEEKLY/SEMIMONTHLY
+      *       EMPLOYEES - ZERO/UNUSED FOR WEEKLY EMPLOYEES, WHO REPORT
+      *       ALL THEIR HOURS FOR THE PERIOD IN WS-HOUR-WK ABOVE
+           02  FILLER                  PIC X(02).
