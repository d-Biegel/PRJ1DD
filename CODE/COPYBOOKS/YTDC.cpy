@@ -0,0 +1,20 @@
+      *****************************************************************
+      * FILE: YTDC.CPY                                                *
+      * RECORD LENGTH: 80 BYTES                                       *
+      * KEYED (BY YTD-EMP-ID) YEAR-TO-DATE MASTER RECORD - ONE PER    *
+      * EMPLOYEE, UPDATED EVERY PAYROLL RUN AND READ BY THE YEAR-END  *
+      * W-2 EXTRACT                                                   *
+      *****************************************************************
+       01  YTD-COPYBOOK-RECORD.
+           02  YTD-EMP-ID              PIC X(06).
+           02  FILLER                  PIC X.
+           02  YTD-EMP-NAME            PIC X(20).
+           02  FILLER                  PIC X.
+           02  YTD-GROSS               PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  YTD-FED-TAX             PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  YTD-STATE-TAX           PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  YTD-LOC-TAX             PIC 9(7)V99.
+           02  FILLER                  PIC X(13).
