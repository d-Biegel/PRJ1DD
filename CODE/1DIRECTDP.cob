@@ -12,6 +12,49 @@
       * ---------   ------    -------------------------------------
       *  DAN BIEG   15FEB2026 CODE PROG
       *  DAN BIEG   23MAR2026 FIX COMPILE ISSUES + CLEANUP
+      *  DAN BIEG   09AUG2026 KEY RATES/TAXES BY EMP-ID SO PAY RATE
+      *                       AND WITHHOLDING ARE PER-EMPLOYEE
+      *  DAN BIEG   09AUG2026 WRITE A NACHA-FORMAT ACH FILE INSTEAD
+      *                       OF JUST DISPLAYING DEPOSIT INFO
+      *  DAN BIEG   09AUG2026 ADD PRINTED PAYROLL REGISTER REPORT
+      *                       WITH HEADERS, PAGE BREAKS, CONTROL TOTALS
+      *  DAN BIEG   09AUG2026 REPLACE FLAT FED TAX RATE WITH GRADUATED
+      *                       FEDERAL WITHHOLDING BRACKETS
+      *  DAN BIEG   09AUG2026 STATE/LOCAL TAX BY WORK JURISDICTION
+      *                       INSTEAD OF ONE NATIONWIDE RATE
+      *  DAN BIEG   09AUG2026 ACCUMULATE YEAR-TO-DATE TOTALS PER
+      *                       EMPLOYEE FOR THE W2EXTR YEAR-END EXTRACT
+      *  DAN BIEG   09AUG2026 ALLOW NET PAY TO SPLIT ACROSS TWO
+      *                       BANK ACCOUNTS BY PERCENT
+      *  DAN BIEG   09AUG2026 ROUTE NEW ACCOUNTS THROUGH A ZERO
+      *                       DOLLAR PRE-NOTE ENTRY THEIR FIRST CYCLE
+      *  DAN BIEG   09AUG2026 VALIDATE INPUT RECORDS AND WRITE
+      *                       REJECTS TO AN EXCEPTION REPORT
+      *  DAN BIEG   09AUG2026 ADD RESTART/CHECKPOINT SO A RERUN AFTER
+      *                       AN ABEND SKIPS ALREADY-PROCESSED RECS
+      *  DAN BIEG   09AUG2026 RECONCILE ACTUAL RECORD COUNTS AGAINST A
+      *                       CONTROL CARD ON THE RUN-TOTALS REPORT
+      *  DAN BIEG   09AUG2026 APPLY VOLUNTARY DEDUCTIONS (401K, HEALTH
+      *                       INSURANCE, GARNISHMENT) BEFORE NET PAY
+      *  DAN BIEG   09AUG2026 TEST OVERTIME PER WORK-WEEK INSTEAD OF
+      *                       PER PAY PERIOD FOR BIWEEKLY/SEMIMONTHLY
+      *  DAN BIEG   09AUG2026 WRITE A DURABLE AUDIT TRAIL RECORD FOR
+      *                       EVERY DEPOSIT PROCESSED
+      *  DAN BIEG   09AUG2026 FIX R2000 SO A REJECTED RECORD'S
+      *                       SUCCESSOR IS RE-VALIDATED BEFORE PAY;
+      *                       APPEND INSTEAD OF REWRITE ON RESTART;
+      *                       ACH FILE TIME/SVC CLASS CODE CORRECTIONS;
+      *                       VALIDATE 2ND WORK-WEEK/SPLIT ACCOUNT
+      *  DAN BIEG   09AUG2026 REJECT A SPLIT PERCENT OVER 100; CAP AN
+      *                       OUT-OF-RANGE 401K PERCENT INSTEAD OF
+      *                       OVERSTATING THE DEDUCTION; INCLUDE THE
+      *                       2ND WORK-WEEK IN THE REPORT'S HOURS
+      *                       COLUMN
+      *  DAN BIEG   09AUG2026 CHECKPOINT REJECTED RECORDS TOO SO A
+      *                       RESTART SKIP COUNT MATCHES PHYSICAL
+      *                       RECORDS READ; APPLY THE FEDERAL BRACKET
+      *                       TABLE PER WORK-WEEK INSTEAD OF TO THE
+      *                       COMBINED PERIOD GROSS
       **************************************************************
        IDENTIFICATION DIVISION.                  
       **************************************************************
@@ -27,13 +70,59 @@
 
        INPUT-OUTPUT SECTION.
 
-       FILE-CONTROL.                                                    
-           SELECT FILE-PEOPLE ASSIGN TO UT-S-NAMES.  
-           SELECT FILE-TAXES ASSIGN TO UT-S-TAXES.
-           SELECT FILE-RATES ASSIGN TO UT-S-RATES.
+       FILE-CONTROL.
+           SELECT FILE-PEOPLE ASSIGN TO UT-S-NAMES.
+
+           SELECT FILE-TAXES ASSIGN TO UT-S-TAXES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIL-TAXES-KEY
+               FILE STATUS IS WS-TAXES-STATUS.
+
+           SELECT FILE-RATES ASSIGN TO UT-S-RATES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIL-RATES-KEY
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT FILE-DEDUCT ASSIGN TO UT-S-DEDUCT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FIL-DEDUCT-KEY
+               FILE STATUS IS WS-DEDUCT-STATUS.
+
+           SELECT FILE-JURIS ASSIGN TO UT-S-JURIS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FIL-JURIS-KEY
+               FILE STATUS IS WS-JURIS-STATUS.
+
+           SELECT FILE-YTD ASSIGN TO UT-S-YTD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIL-YTD-KEY
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT FILE-CKPT ASSIGN TO UT-S-CKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIL-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT FILE-CTLCARD ASSIGN TO UT-S-CTLCARD.
+
+           SELECT FILE-ACH ASSIGN TO UT-S-ACH.
+
+           SELECT FILE-REPORT ASSIGN TO UT-S-REPORT.
+
+           SELECT FILE-EXCEPT ASSIGN TO UT-S-EXCPT.
+
+           SELECT FILE-RECON ASSIGN TO UT-S-RECON.
+
+           SELECT FILE-AUDIT ASSIGN TO UT-S-AUDIT.
 
       **************************************************************
-       DATA DIVISION.       
+       DATA DIVISION.
       **************************************************************
 
        FILE SECTION.                                                    
@@ -42,34 +131,367 @@
               BLOCK CONTAINS 0 RECORDS  
               DATA RECORD IS FIL-PEOPLE. 
 
-       01  FIL-PEOPLE PIC X(80).                                        
+       01  FIL-PEOPLE PIC X(109).
                       
       *   ------------
   
 
-       FD     FILE-TAXES        
-              LABEL RECORDS ARE OMITTED            
-              BLOCK CONTAINS 0 RECORDS               
-              DATA RECORD IS FIL-TAXES. 
-       
-       01  FIL-TAXES PIC X(80).                 
-       
+       FD     FILE-TAXES
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-TAXES.
+
+       01  FIL-TAXES.
+           02  FIL-TAXES-KEY        PIC X(06).
+           02  FILLER               PIC X(74).
+
       *   ------------
 
 
        FD     FILE-RATES
               LABEL RECORDS ARE OMITTED
-              BLOCK CONTAINS 0 RECORDS
               DATA RECORD IS FIL-RATES.
 
-       01  FIL-RATES PIC X(80).
+       01  FIL-RATES.
+           02  FIL-RATES-KEY        PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-DEDUCT
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-DEDUCT.
+
+       01  FIL-DEDUCT.
+           02  FIL-DEDUCT-KEY       PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-JURIS
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-JURIS.
+
+       01  FIL-JURIS.
+           02  FIL-JURIS-KEY        PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-YTD
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-YTD.
+
+       01  FIL-YTD.
+           02  FIL-YTD-KEY          PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-CKPT
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-CKPT.
+
+       01  FIL-CKPT.
+           02  FIL-CKPT-KEY         PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-ACH
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-ACH.
+
+       01  FIL-ACH PIC X(94).
+
+      *   ------------
+
+       FD     FILE-REPORT
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-REPORT.
+
+       01  FIL-REPORT PIC X(132).
+
+      *   ------------
+
+       FD     FILE-EXCEPT
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-EXCEPT.
+
+       01  FIL-EXCEPT PIC X(132).
+
+      *   ------------
+
+       FD     FILE-CTLCARD
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-CTLCARD.
+
+       01  FIL-CTLCARD.
+           02  FIL-CTL-EXP-PEOPLE   PIC 9(07).
+           02  FIL-CTL-EXP-RATES    PIC 9(07).
+           02  FIL-CTL-EXP-TAXES    PIC 9(07).
+
+      *   ------------
+
+       FD     FILE-RECON
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-RECON.
+
+       01  FIL-RECON PIC X(132).
+
+      *   ------------
+
+      * DURABLE AUDIT TRAIL - ONE RECORD PER DEPOSIT ACTUALLY PROCESSED
+      * (A SPLIT-PAY EMPLOYEE PRODUCES TWO RECORDS, ONE PER ACCOUNT),
+      * SEPARATE FROM AND IN ADDITION TO THE ACH FILE AND THE PRINTED
+      * PAYROLL REGISTER - KEPT FOR COMPLIANCE AND FOR RESOLVING
+      * "DID I GET PAID" DISPUTES AFTER THE JOB LOG HAS SCROLLED AWAY
+       FD     FILE-AUDIT
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-AUDIT.
+
+       01  FIL-AUDIT.
+           02  FIL-AUD-RUN-DATE          PIC 9(06).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-RUN-TIME          PIC 9(08).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-EMP-ID            PIC X(06).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-NAME              PIC X(20).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-ROUTE-ABA         PIC 9(08).
+           02  FIL-AUD-ROUTE-CHECK-DIGIT PIC 9(01).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-ACCT-NO           PIC 9(07).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-ACCT-TYPE         PIC X(04).
+           02  FILLER                    PIC X.
+           02  FIL-AUD-AMOUNT            PIC 9(05)V99.
+      *       THE AMOUNT OF THIS ONE DEPOSIT - NOT NECESSARILY THE
+      *       EMPLOYEE'S FULL NET PAY WHEN THE DEPOSIT IS SPLIT
+           02  FILLER                    PIC X.
+           02  FIL-AUD-GROSS             PIC 9(05)V99.
+           02  FILLER                    PIC X.
+           02  FIL-AUD-FED-TAX           PIC 9(05)V99.
+           02  FILLER                    PIC X.
+           02  FIL-AUD-STATE-TAX         PIC 9(05)V99.
+           02  FILLER                    PIC X.
+           02  FIL-AUD-LOCAL-TAX         PIC 9(05)V99.
+           02  FILLER                    PIC X.
+           02  FIL-AUD-DEDUCT            PIC 9(05)V99.
+           02  FILLER                    PIC X.
+           02  FIL-AUD-NET-PAY           PIC 9(05)V99.
+
+
+       WORKING-STORAGE SECTION.
+      * USE THE COPYBOOKS
+       COPY NAMESC.
+       COPY RATESC.
+       COPY TAXESC.
+       COPY DEDUCC.
+       COPY JURISC.
+       COPY YTDC.
+       COPY CKPTC.
+       COPY ACHC.
 
+      * NACHA FILE / BATCH IDENTIFICATION - THIS COMPANY IS THE
+      * ORIGINATOR, OUR BANK IS THE IMMEDIATE DESTINATION
+       01  WS-ACH-CONSTANTS.
+           02 WS-ACH-DEST-ROUTING     PIC X(10) VALUE ' 091000019'.
+           02 WS-ACH-ORIGIN-ID        PIC X(10) VALUE '1234567890'.
+           02 WS-ACH-DEST-NAME        PIC X(23) VALUE
+                    'OUR BANK N A           '.
+           02 WS-ACH-ORIGIN-NAME      PIC X(23) VALUE
+                    'ACME PAYROLL CO        '.
+           02 WS-ACH-COMPANY-ID       PIC X(10) VALUE '1234567890'.
+           02 WS-ACH-COMPANY-NAME     PIC X(16) VALUE
+                    'ACME PAYROLL CO '.
+           02 WS-ACH-ORIG-DFI-ID      PIC X(08) VALUE '09100001'.
+           02 WS-ACH-ORIG-DFI-NUM     PIC 9(08) VALUE 09100001.
+           02 WS-ACH-BATCH-NO         PIC 9(07) VALUE 1.
 
-       WORKING-STORAGE SECTION. 
-      * USE THE COPYBOOK              
-       01  WS-PERSON COPY NAMESC.
-       01  WS-PAY-RATES COPY RATESC.
-       01  WS-TAXES COPY TAXESC.
+      * NACHA RUNNING COUNTERS - ACCUMULATED AS ENTRIES ARE WRITTEN
+       01  WS-ACH-COUNTERS.
+           02 WS-ACH-ENTRY-CNT        PIC 9(08) VALUE ZEROS.
+           02 WS-ACH-ENTRY-HASH       PIC 9(10) VALUE ZEROS.
+           02 WS-ACH-TOT-CREDIT       PIC 9(12)V99 VALUE ZEROS.
+           02 WS-ACH-TRACE-SEQ        PIC 9(07) VALUE ZEROS.
+           02 WS-ACH-TXN-CODE         PIC X(02) VALUE '22'.
+
+      * PAYROLL REGISTER REPORT CONTROLS
+       01  WS-RPT-CONTROLS.
+           02 WS-RPT-PAGE-NO          PIC 9(04) VALUE ZEROS.
+           02 WS-RPT-LINE-CNT         PIC 9(03) VALUE ZEROS.
+           02 WS-RPT-MAX-LINES        PIC 9(03) VALUE 050.
+           02 WS-RPT-RUN-DATE         PIC 9(06) VALUE ZEROS.
+
+      * PAYROLL REGISTER RUN CONTROL TOTALS
+       01  WS-RPT-TOTALS.
+           02 WS-RPT-TOT-GROSS        PIC 9(07)V99 VALUE ZEROS.
+           02 WS-RPT-TOT-FED          PIC 9(07)V99 VALUE ZEROS.
+           02 WS-RPT-TOT-STATE        PIC 9(07)V99 VALUE ZEROS.
+           02 WS-RPT-TOT-LOCAL        PIC 9(07)V99 VALUE ZEROS.
+           02 WS-RPT-TOT-DEDUCT       PIC 9(07)V99 VALUE ZEROS.
+           02 WS-RPT-TOT-NET          PIC 9(07)V99 VALUE ZEROS.
+
+      * PAYROLL REGISTER REPORT LINE LAYOUTS
+       01  WS-RPT-HEADING-1.
+           02 FILLER            PIC X(01) VALUE '1'.
+           02 FILLER            PIC X(20) VALUE 'ACME PAYROLL CO'.
+           02 FILLER            PIC X(30) VALUE
+                    'D I R E C T   D E P O S I T'.
+           02 FILLER            PIC X(52) VALUE
+                    'P A Y R O L L   R E G I S T E R'.
+           02 FILLER            PIC X(04) VALUE 'PAGE'.
+           02 WS-RPT-H1-PAGE-NO PIC ZZZ9.
+           02 FILLER            PIC X(21) VALUE SPACES.
+
+       01  WS-RPT-HEADING-2.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'RUN DATE: '.
+           02 WS-RPT-H2-DATE    PIC 9(06)/9(02)/9(02).
+      *    NOTE: EDITED AS MM/DD/YY BY THE SLASHES ABOVE
+           02 FILLER            PIC X(108) VALUE SPACES.
+
+       01  WS-RPT-HEADING-3.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FILLER            PIC X(08) VALUE 'EMP ID'.
+           02 FILLER            PIC X(22) VALUE 'EMPLOYEE NAME'.
+           02 FILLER            PIC X(08) VALUE 'HOURS'.
+           02 FILLER            PIC X(12) VALUE 'GROSS PAY'.
+           02 FILLER            PIC X(12) VALUE 'FED TAX'.
+           02 FILLER            PIC X(12) VALUE 'STATE TAX'.
+           02 FILLER            PIC X(12) VALUE 'LOCAL TAX'.
+           02 FILLER            PIC X(12) VALUE 'DEDUCTNS'.
+           02 FILLER            PIC X(12) VALUE 'NET PAY'.
+           02 FILLER            PIC X(21) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RPT-D-EMP-ID   PIC X(08).
+           02 WS-RPT-D-NAME     PIC X(22).
+           02 WS-RPT-D-HOURS    PIC ZZ9.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 WS-RPT-D-GROSS    PIC ZZ,ZZ9.99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 WS-RPT-D-FED      PIC ZZ,ZZ9.99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 WS-RPT-D-STATE    PIC ZZ,ZZ9.99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 WS-RPT-D-LOCAL    PIC ZZ,ZZ9.99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 WS-RPT-D-DEDUCT   PIC ZZ,ZZ9.99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 WS-RPT-D-NET      PIC ZZ,ZZ9.99.
+           02 FILLER            PIC X(24) VALUE SPACES.
+
+       01  WS-RPT-TOTAL-LINE.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FILLER            PIC X(30) VALUE
+                    '*** CONTROL TOTALS ***'.
+           02 WS-RPT-T-GROSS    PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RPT-T-FED      PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RPT-T-STATE    PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RPT-T-LOCAL    PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RPT-T-DEDUCT   PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RPT-T-NET      PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(37) VALUE SPACES.
+
+      * INPUT VALIDATION - REASON TEXT AND REJECT COUNT
+       01  WS-REJECT-REASON     PIC X(40) VALUE SPACES.
+       01  WS-EXCPT-CNT         PIC 9(07) VALUE ZEROS.
+
+      * EXCEPTION REPORT LINE LAYOUTS
+       01  WS-EXCPT-HEADING-1.
+           02 FILLER            PIC X(01) VALUE '1'.
+           02 FILLER            PIC X(40) VALUE
+                    '*** DIRECT DEPOSIT EXCEPTION REPORT ***'.
+           02 FILLER            PIC X(91) VALUE SPACES.
+
+       01  WS-EXCPT-HEADING-2.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FILLER            PIC X(08) VALUE 'EMP ID'.
+           02 FILLER            PIC X(22) VALUE 'EMPLOYEE NAME'.
+           02 FILLER            PIC X(40) VALUE 'REASON REJECTED'.
+           02 FILLER            PIC X(61) VALUE SPACES.
+
+       01  WS-EXCPT-DETAIL-LINE.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-EXCPT-EMP-ID   PIC X(08).
+           02 WS-EXCPT-NAME     PIC X(22).
+           02 WS-EXCPT-REASON   PIC X(40).
+           02 FILLER            PIC X(61) VALUE SPACES.
+
+       01  WS-EXCPT-TOTAL-LINE.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FILLER            PIC X(23) VALUE
+                    'RECORDS REJECTED: '.
+           02 WS-EXCPT-T-CNT    PIC ZZZ,ZZ9.
+           02 FILLER            PIC X(101) VALUE SPACES.
+
+      * RECORD COUNT RECONCILIATION REPORT LINE LAYOUTS
+       01  WS-RECON-HEADING-1.
+           02 FILLER            PIC X(01) VALUE '1'.
+           02 FILLER            PIC X(40) VALUE
+                    '*** RECORD COUNT RECONCILIATION ***'.
+           02 FILLER            PIC X(91) VALUE SPACES.
+
+       01  WS-RECON-HEADING-2.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FILLER            PIC X(20) VALUE 'FILE'.
+           02 FILLER            PIC X(12) VALUE 'EXPECTED'.
+           02 FILLER            PIC X(12) VALUE 'ACTUAL'.
+           02 FILLER            PIC X(10) VALUE 'STATUS'.
+           02 FILLER            PIC X(77) VALUE SPACES.
+
+       01  WS-RECON-DETAIL-LINE.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 WS-RECON-D-FILE   PIC X(20).
+           02 WS-RECON-D-EXP    PIC ZZZ,ZZ9.
+           02 FILLER            PIC X(04) VALUE SPACES.
+           02 WS-RECON-D-ACT    PIC ZZZ,ZZ9.
+           02 FILLER            PIC X(04) VALUE SPACES.
+           02 WS-RECON-D-STATUS PIC X(10).
+           02 FILLER            PIC X(77) VALUE SPACES.
+
+      * AUDIT TRAIL RECORD LAYOUT - BUILT IN WORKING STORAGE, SAME AS
+      * EVERY OTHER OUTPUT LINE IN THIS PROGRAM, THEN WRITTEN TO
+      * FIL-AUDIT
+       01  WS-AUD-RUN-TIME       PIC 9(08) VALUE ZEROS.
+
+       01  WS-AUDIT-DETAIL-LINE.
+           02 WS-AUD-D-DATE            PIC 9(06).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-TIME            PIC 9(08).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-EMP-ID          PIC X(06).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-NAME            PIC X(20).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-ROUTE-ABA       PIC 9(08).
+           02 WS-AUD-D-ROUTE-CHECK-DGT PIC 9(01).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-ACCT-NO         PIC 9(07).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-ACCT-TYPE       PIC X(04).
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-AMOUNT          PIC 9(05)V99.
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-GROSS           PIC 9(05)V99.
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-FED             PIC 9(05)V99.
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-STATE           PIC 9(05)V99.
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-LOCAL           PIC 9(05)V99.
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-DEDUCT          PIC 9(05)V99.
+           02 FILLER                   PIC X.
+           02 WS-AUD-D-NET             PIC 9(05)V99.
 
 
        01  WS-BREAKPT   PIC X(23) VALUE '-=-=-=-=-=-=-=-=-=-=-=-'.
@@ -83,6 +505,65 @@
            02 WS-EOF-RATES           PIC X VALUE 'N'.
            02 WS-EOF-TAXES           PIC X VALUE 'N'.
            02 WS-OVERTIME-FL         PIC X VALUE 'N'.
+           02 WS-RATES-FOUND-SW      PIC X VALUE 'N'.
+              88 WS-RATES-FOUND            VALUE 'Y'.
+              88 WS-RATES-NOT-FOUND        VALUE 'N'.
+           02 WS-TAXES-FOUND-SW      PIC X VALUE 'N'.
+              88 WS-TAXES-FOUND            VALUE 'Y'.
+              88 WS-TAXES-NOT-FOUND        VALUE 'N'.
+           02 WS-JURIS-FOUND-SW      PIC X VALUE 'N'.
+              88 WS-JURIS-FOUND            VALUE 'Y'.
+              88 WS-JURIS-NOT-FOUND        VALUE 'N'.
+           02 WS-DEDUCT-FOUND-SW     PIC X VALUE 'N'.
+              88 WS-DEDUCT-FOUND           VALUE 'Y'.
+              88 WS-DEDUCT-NOT-FOUND       VALUE 'N'.
+           02 WS-YTD-FOUND-SW        PIC X VALUE 'N'.
+              88 WS-YTD-FOUND              VALUE 'Y'.
+              88 WS-YTD-NOT-FOUND          VALUE 'N'.
+           02 WS-VALID-SW            PIC X VALUE 'Y'.
+              88 WS-REC-VALID              VALUE 'Y'.
+              88 WS-REC-INVALID            VALUE 'N'.
+           02 WS-CKPT-FOUND-SW       PIC X VALUE 'N'.
+              88 WS-CKPT-FOUND             VALUE 'Y'.
+              88 WS-CKPT-NOT-FOUND         VALUE 'N'.
+           02 WS-RESTART-SW          PIC X VALUE 'N'.
+              88 WS-RESTART-RUN            VALUE 'Y'.
+              88 WS-NORMAL-RUN             VALUE 'N'.
+
+      * FILE STATUS CODES FOR THE KEYED RATE/TAX/JURISDICTION/YTD
+      * LOOKUPS
+       01  WS-FILE-STATUSES.
+           02 WS-RATES-STATUS        PIC X(02) VALUE '00'.
+           02 WS-TAXES-STATUS        PIC X(02) VALUE '00'.
+           02 WS-DEDUCT-STATUS       PIC X(02) VALUE '00'.
+           02 WS-JURIS-STATUS        PIC X(02) VALUE '00'.
+           02 WS-YTD-STATUS          PIC X(02) VALUE '00'.
+           02 WS-CKPT-STATUS         PIC X(02) VALUE '00'.
+
+      * RESTART/CHECKPOINT CONTROLS - A CHECKPOINT IS WRITTEN EVERY
+      * WS-CKPT-INTERVAL RECORDS SO A RERUN AFTER AN ABEND CAN SKIP
+      * PAST WHAT WAS ALREADY SUCCESSFULLY PROCESSED
+       01  WS-CKPT-CONSTANTS.
+           02 WS-CKPT-CONST-KEY      PIC X(06) VALUE 'CKPT01'.
+           02 WS-CKPT-INTERVAL       PIC 9(03) VALUE 010.
+       01  WS-CKPT-COUNTERS.
+           02 WS-CKPT-SKIP-CNT       PIC 9(07) VALUE ZEROS.
+           02 WS-CKPT-SKIP-IDX       PIC 9(07) VALUE ZEROS.
+           02 WS-CKPT-CUR-CNT        PIC 9(07) VALUE ZEROS.
+           02 WS-CKPT-DIV            PIC 9(07) VALUE ZEROS.
+           02 WS-CKPT-REM            PIC 9(03) VALUE ZEROS.
+
+      * RUN-LEVEL CONTROL TOTALS - EXPECTED COUNTS COME IN ON A
+      * CONTROL CARD, ACTUAL COUNTS ARE TALLIED AS EACH FILE IS READ
+       01  WS-CTL-COUNTS.
+           02 WS-CTL-EXP-PEOPLE      PIC 9(07) VALUE ZEROS.
+           02 WS-CTL-EXP-RATES       PIC 9(07) VALUE ZEROS.
+           02 WS-CTL-EXP-TAXES       PIC 9(07) VALUE ZEROS.
+           02 WS-CTL-ACT-PEOPLE      PIC 9(07) VALUE ZEROS.
+           02 WS-CTL-ACT-RATES       PIC 9(07) VALUE ZEROS.
+           02 WS-CTL-ACT-TAXES       PIC 9(07) VALUE ZEROS.
+           02 WS-CTLCARD-FOUND-SW    PIC X VALUE 'N'.
+              88 WS-CTLCARD-FOUND          VALUE 'Y'.
 
       * DOLLAR AMOUNT VARIABLES TO STORE CALCULATIONS
        01  WS-AMOUNTS.
@@ -93,9 +574,72 @@
            02 NET-PAY           PIC 9(5)V99 VALUE ZEROS.
            02 TEMP-NET-PAY      PIC 9(5)V99 VALUE ZEROS.
 
-      * CALS FOR OVERTIME HOURS    
+      * VOLUNTARY DEDUCTIONS TAKEN OUT AFTER TAX WITHHOLDING AND
+      * BEFORE FINAL NET PAY - 401K IS A PERCENT OF GROSS PAY, HEALTH
+      * INSURANCE AND GARNISHMENT ARE FLAT PER-PAY-PERIOD AMOUNTS
+      * CARRIED ON NAMESC, ZERO MEANS NOT ELECTED/NOT ON FILE
+       01  WS-DEDUCTIONS.
+           02 WS-401K-AMT        PIC 9(5)V99 VALUE ZEROS.
+           02 WS-TOTAL-DEDUCT    PIC 9(5)V99 VALUE ZEROS.
+
+      * CALS FOR OVERTIME HOURS
        01  WS-OVERTIME-HOURS    PIC 9(3) VALUE ZEROS.
        01  WS-OVERTIME-PAY      PIC 9(5)V99 VALUE ZEROS.
+
+      * WORK-WEEK BREAKOUT FOR THE OVERTIME TEST - WEEKLY EMPLOYEES
+      * HAVE ONE WORK-WEEK PER PAY PERIOD, BIWEEKLY/SEMIMONTHLY HAVE
+      * TWO, AND EACH ONE GETS ITS OWN 40-HOUR TEST RATHER THAN
+      * TESTING THE WHOLE PERIOD'S HOURS AT ONCE
+       01  WS-WORK-WEEK-HOURS.
+           02 WS-WK-HOURS OCCURS 2 TIMES PIC 9(3) VALUE ZEROS.
+       01  WS-NUM-WORK-WEEKS    PIC 9(1) VALUE ZEROS.
+       01  WS-WK-IDX            PIC 9(1) VALUE ZEROS.
+       01  WS-WK-GROSS          PIC 9(5)V99 VALUE ZEROS.
+       01  WS-WK-OT-PAY         PIC 9(5)V99 VALUE ZEROS.
+
+      * EACH WORK-WEEK'S OWN GROSS PAY, KEPT SEPARATE (NOT JUST
+      * SUMMED INTO GROSS-PAY) SO THE FEDERAL BRACKET TABLE BELOW CAN
+      * BE APPLIED PER WORK-WEEK RATHER THAN TO THE COMBINED PERIOD
+      * GROSS - THE BRACKET LIMITS ARE PER-WORK-WEEK AMOUNTS, AND A
+      * BIWEEKLY/SEMIMONTHLY EMPLOYEE'S TWO WORK-WEEKS COMBINED WOULD
+      * OTHERWISE PUSH THEM INTO A HIGHER BRACKET THAN AN OTHERWISE
+      * IDENTICAL WEEKLY EMPLOYEE
+       01  WS-WORK-WEEK-GROSS.
+           02 WS-WK-GROSS-AMT OCCURS 2 TIMES PIC 9(5)V99 VALUE ZEROS.
+
+      * NET PAY SPLIT ACROSS THE PRIMARY AND SECONDARY BANK ACCOUNTS -
+      * WS-SPLIT-AMT GOES TO THE SECOND ACCOUNT, WS-PRIMARY-AMT IS
+      * WHAT'S LEFT FOR THE FIRST ONE (ALL OF NET-PAY WHEN THERE IS NO
+      * SPLIT)
+       01  WS-SPLIT-AMOUNTS.
+           02 WS-SPLIT-AMT       PIC 9(5)V99 VALUE ZEROS.
+           02 WS-PRIMARY-AMT     PIC 9(5)V99 VALUE ZEROS.
+
+      * GRADUATED FEDERAL WITHHOLDING BRACKET TABLE - THE UPPER LIMIT
+      * OF EACH BRACKET (PER-PAY-PERIOD GROSS, NOT ANNUALIZED) AND THE
+      * MARGINAL RATE THAT APPLIES TO THE SLICE OF GROSS-PAY THAT
+      * FALLS IN IT
+       01  WS-FED-BRACKET-VALUES.
+           02 FILLER  PIC X(12) VALUE '000020000100'.
+           02 FILLER  PIC X(12) VALUE '000050000120'.
+           02 FILLER  PIC X(12) VALUE '000100000220'.
+           02 FILLER  PIC X(12) VALUE '000200000240'.
+           02 FILLER  PIC X(12) VALUE '999999999320'.
+
+       01  WS-FED-BRACKET-TABLE REDEFINES WS-FED-BRACKET-VALUES.
+           02 WS-FED-BRACKET OCCURS 5 TIMES.
+              03 WS-FED-BRK-LIMIT   PIC 9(7)V99.
+              03 WS-FED-BRK-RATE    PIC V999.
+
+      * WORK FIELDS USED WHILE APPLYING THE FEDERAL BRACKET TABLE -
+      * WS-FED-BRACKET-GROSS HOLDS THE ONE WORK-WEEK'S GROSS CURRENTLY
+      * BEING RUN THROUGH THE TABLE
+       01  WS-FED-BRK-IDX        PIC 9(2) VALUE ZEROS.
+       01  WS-FED-PREV-LIMIT     PIC 9(7)V99 VALUE ZEROS.
+       01  WS-FED-BRK-AMT        PIC 9(7)V99 VALUE ZEROS.
+       01  WS-FED-BRACKET-GROSS  PIC 9(5)V99 VALUE ZEROS.
+       01  WS-FED-BRK-DONE-SW    PIC X VALUE 'N'.
+           88 WS-FED-BRK-DONE           VALUE 'Y'.
         
                  
       **************************************************************
@@ -109,16 +653,51 @@
       *PRINT OUT OUR LOG
            PERFORM R3000-READ-LOGO.
            DISPLAY WS-FULL-LINE.
-           
+
+      * FIND OUT WHETHER THE LAST RUN WAS INTERRUPTED MID-FILE BEFORE
+      * THE ACH/REPORT/EXCEPT/RECON/AUDIT OUTPUT FILES ARE OPENED, SO
+      * A RESTART RUN CAN APPEND TO THEM INSTEAD OF TRUNCATING THE
+      * DEPOSITS/RECORDS THE INTERRUPTED RUN ALREADY WROTE
+           PERFORM R1050-CHECK-RESTART.
+           PERFORM R1055-OPEN-OUTPUT-DATASETS.
+
+      * START THE NACHA FILE WITH ITS FILE HEADER AND BATCH HEADER -
+      * ONLY ON A NORMAL RUN, SINCE A RESTART RUN IS APPENDING TO A
+      * NACHA FILE THAT ALREADY HAS ITS ONE FILE HEADER/BATCH HEADER
+           IF WS-NORMAL-RUN
+              PERFORM R1200-WRITE-ACH-FILE-HEADER
+              PERFORM R1250-WRITE-ACH-BATCH-HEADER
+           END-IF.
+
+      * START THE PAYROLL REGISTER REPORT WITH PAGE 1 HEADINGS - AGAIN
+      * ONLY ON A NORMAL RUN, FOR THE SAME REASON
+           ACCEPT WS-RPT-RUN-DATE FROM DATE.
+           IF WS-NORMAL-RUN
+              PERFORM R1300-WRITE-RPT-HEADINGS
+           END-IF.
+
+      * CAPTURE THE RUN'S TIME OF DAY ONCE, FOR EVERY AUDIT RECORD
+      * THIS RUN WRITES
+           ACCEPT WS-AUD-RUN-TIME FROM TIME.
+
+      * START THE EXCEPTION REPORT WITH ITS HEADINGS - NORMAL RUN ONLY
+           IF WS-NORMAL-RUN
+              PERFORM R1350-WRITE-EXCPT-HEADINGS
+           END-IF.
+
+      * PICK UP THIS RUN'S EXPECTED RECORD COUNTS AND TALLY THE ACTUAL
+      * COUNTS ON FILE-RATES/FILE-TAXES FOR THE RECONCILIATION REPORT
+           PERFORM R1060-READ-CTL-CARD.
+           PERFORM R1070-COUNT-RATES-TAXES.
+
       *LOAD FIRST ENTRY
            PERFORM R1100-READ-REC-ENTRY.
 
-           READ FILE-RATES INTO WS-PAY-RATES
-              AT END MOVE 'Y' TO WS-EOF-RATES.
+      * ON A RESTART, SKIP PAST WHAT THE LAST RUN ALREADY PROCESSED
+           IF WS-RESTART-RUN
+              PERFORM R1075-SKIP-PROCESSED-RECS
+           END-IF.
 
-           READ FILE-TAXES INTO WS-TAXES
-              AT END MOVE 'Y' TO WS-EOF-TAXES.
-      
       *READ THROUGH ALL NAMES AND PERFORM CALCS
            PERFORM R2000-READ-NAMES
               UNTIL WS-EOF-NAMES = 'Y'.
@@ -127,8 +706,24 @@
            DISPLAY ' -- HIT END OF NAMES, EXITING... -- '
            DISPLAY WS-FULL-LINE.
 
+      * THE RUN FINISHED CLEANLY - CLOSE OUT THE CHECKPOINT SO THE
+      * NEXT RUN STARTS FROM THE TOP OF THE FILE INSTEAD OF RESTARTING
+           PERFORM R1090-COMPLETE-CHECKPOINT.
+
+      * CLOSE OUT THE NACHA FILE WITH ITS BATCH AND FILE CONTROLS
+           PERFORM R3900-WRITE-ACH-TRAILERS.
+
+      * PRINT THE PAYROLL REGISTER'S FINAL CONTROL TOTAL LINE
+           PERFORM R3950-WRITE-RPT-TOTALS.
+
+      * PRINT THE EXCEPTION REPORT'S FINAL REJECT COUNT
+           PERFORM R3960-WRITE-EXCPT-TOTALS.
+
+      * PRINT THE RUN-LEVEL RECORD COUNT RECONCILIATION REPORT
+           PERFORM R3970-WRITE-RECONCILIATION.
+
            PERFORM R4000-CLOSE-DATASETS.
-           STOP RUN.     
+           STOP RUN.
 
       * ---
         R1000-OPEN-DATASETS.
@@ -136,16 +731,290 @@
            OPEN INPUT FILE-PEOPLE.
            OPEN INPUT FILE-TAXES.
            OPEN INPUT FILE-RATES.
+           OPEN INPUT FILE-DEDUCT.
+           OPEN INPUT FILE-JURIS.
+           OPEN I-O FILE-YTD.
+           OPEN I-O FILE-CKPT.
+           OPEN INPUT FILE-CTLCARD.
+      * ---
+      * THE FIVE RUN-OUTPUT FILES ARE OPENED SEPARATELY, AFTER
+      * R1050-CHECK-RESTART HAS DETERMINED WHETHER THIS IS A RESTART -
+      * SEE R1055-OPEN-OUTPUT-DATASETS BELOW
+        R1050-CHECK-RESTART.
+      * ---
+           MOVE WS-CKPT-CONST-KEY TO FIL-CKPT-KEY.
 
+           READ FILE-CKPT INTO CKPT-COPYBOOK-RECORD
+              INVALID KEY
+                 MOVE 'N' TO WS-CKPT-FOUND-SW
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-CKPT-FOUND-SW
+           END-READ.
+
+           IF WS-CKPT-FOUND AND CKPT-IN-PROGRESS
+              MOVE 'Y' TO WS-RESTART-SW
+              MOVE CKPT-REC-CNT TO WS-CKPT-SKIP-CNT
+              DISPLAY 'RESTARTING RUN - LAST CHECKPOINT WAS EMP ID: '
+                 CKPT-LAST-EMP-ID
+              DISPLAY 'SKIPPING ' WS-CKPT-SKIP-CNT
+                 ' ALREADY-PROCESSED RECORD(S)'
+           ELSE
+              MOVE 'N' TO WS-RESTART-SW
+              MOVE ZEROS TO WS-CKPT-SKIP-CNT
+           END-IF.
+
+           MOVE ZEROS TO WS-CKPT-CUR-CNT.
+
+      * MARK THIS RUN IN PROGRESS SO AN ABEND LEAVES A CHECKPOINT
+      * BEHIND FOR THE NEXT RUN TO RESTART FROM
+           MOVE WS-CKPT-CONST-KEY TO CKPT-KEY.
+           MOVE 'I'               TO CKPT-STATUS-SW.
+           MOVE WS-CKPT-SKIP-CNT  TO CKPT-REC-CNT.
+
+           IF WS-CKPT-FOUND
+              REWRITE FIL-CKPT FROM CKPT-COPYBOOK-RECORD
+           ELSE
+              WRITE FIL-CKPT FROM CKPT-COPYBOOK-RECORD
+           END-IF.
+      * ---
+      * A NORMAL RUN STARTS THESE FIVE FILES FRESH. A RESTART RUN
+      * OPENS THEM EXTEND SO THE DEPOSITS/RECORDS THE INTERRUPTED RUN
+      * ALREADY WROTE ARE APPENDED TO, NOT TRUNCATED AND LOST
+        R1055-OPEN-OUTPUT-DATASETS.
+      * ---
+           IF WS-RESTART-RUN
+              OPEN EXTEND FILE-ACH
+              OPEN EXTEND FILE-REPORT
+              OPEN EXTEND FILE-EXCEPT
+              OPEN EXTEND FILE-RECON
+              OPEN EXTEND FILE-AUDIT
+           ELSE
+              OPEN OUTPUT FILE-ACH
+              OPEN OUTPUT FILE-REPORT
+              OPEN OUTPUT FILE-EXCEPT
+              OPEN OUTPUT FILE-RECON
+              OPEN OUTPUT FILE-AUDIT
+           END-IF.
+      * ---
+        R1075-SKIP-PROCESSED-RECS.
+      * ---
+           PERFORM R1100-READ-REC-ENTRY
+              VARYING WS-CKPT-SKIP-IDX FROM 1 BY 1
+              UNTIL WS-CKPT-SKIP-IDX > WS-CKPT-SKIP-CNT
+                 OR WS-EOF-NAMES = 'Y'.
+      * ---
+        R1090-COMPLETE-CHECKPOINT.
+      * ---
+           MOVE 'C' TO CKPT-STATUS-SW.
+           COMPUTE CKPT-REC-CNT = WS-CKPT-SKIP-CNT + WS-CKPT-CUR-CNT.
+
+           REWRITE FIL-CKPT FROM CKPT-COPYBOOK-RECORD.
+      * ---
+      * READ THE ONE CONTROL-CARD RECORD CARRYING THIS RUN'S EXPECTED
+      * RECORD COUNTS. IF THE CARD IS MISSING, EXPECTED STAYS ZERO AND
+      * R3970-WRITE-RECONCILIATION REPORTS "NO CARD" RATHER THAN A
+      * FALSE MISMATCH
+        R1060-READ-CTL-CARD.
+      * ---
+           READ FILE-CTLCARD INTO FIL-CTLCARD
+              AT END
+                 MOVE ZEROS TO WS-CTL-EXP-PEOPLE
+                                WS-CTL-EXP-RATES
+                                WS-CTL-EXP-TAXES
+                 MOVE 'N' TO WS-CTLCARD-FOUND-SW
+              NOT AT END
+                 MOVE FIL-CTL-EXP-PEOPLE TO WS-CTL-EXP-PEOPLE
+                 MOVE FIL-CTL-EXP-RATES  TO WS-CTL-EXP-RATES
+                 MOVE FIL-CTL-EXP-TAXES  TO WS-CTL-EXP-TAXES
+                 MOVE 'Y' TO WS-CTLCARD-FOUND-SW
+           END-READ.
+      * ---
+      * TALLY THE ACTUAL RECORD COUNTS ON FILE-RATES/FILE-TAXES WITH A
+      * FULL SEQUENTIAL PASS, DONE ONCE UP FRONT BEFORE ANY OF THE
+      * PER-EMPLOYEE RANDOM LOOKUPS BEGIN. ACCESS MODE IS DYNAMIC ON
+      * BOTH FILES SO THIS PASS AND THE RANDOM LOOKUPS CAN COEXIST
+        R1070-COUNT-RATES-TAXES.
+      * ---
+           PERFORM R1071-COUNT-RATES-ENTRY
+              UNTIL WS-EOF-RATES = 'Y'.
+           PERFORM R1072-COUNT-TAXES-ENTRY
+              UNTIL WS-EOF-TAXES = 'Y'.
+      * ---
+        R1071-COUNT-RATES-ENTRY.
+      * ---
+           READ FILE-RATES NEXT RECORD
+              AT END MOVE 'Y' TO WS-EOF-RATES
+              NOT AT END ADD 1 TO WS-CTL-ACT-RATES
+           END-READ.
+      * ---
+        R1072-COUNT-TAXES-ENTRY.
+      * ---
+           READ FILE-TAXES NEXT RECORD
+              AT END MOVE 'Y' TO WS-EOF-TAXES
+              NOT AT END ADD 1 TO WS-CTL-ACT-TAXES
+           END-READ.
       *  ------
         R1100-READ-REC-ENTRY.
       *  ------
-           READ FILE-PEOPLE INTO WS-PERSON 
+           READ FILE-PEOPLE INTO NAMES-COPYBOOK-RECORD
                  AT END MOVE 'Y' TO WS-EOF-NAMES.
+
+           IF WS-EOF-NAMES NOT = 'Y'
+              ADD 1 TO WS-CTL-ACT-PEOPLE
+           END-IF.
+      * ---
+        R1150-VALIDATE-REC-ENTRY.
+      * ---
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-PERSON-NM = SPACES
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'MISSING EMPLOYEE NAME' TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REC-VALID AND WS-HOUR-WK > 168
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'HOURS WORKED EXCEEDS 168 FOR WEEK'
+                 TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REC-VALID AND WS-ROUTE-ABA = ZEROS
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'INVALID ROUTING NUMBER' TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REC-VALID AND WS-ACCT-TYPE NOT = 'CHK ' AND
+                                WS-ACCT-TYPE NOT = 'SAV '
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'INVALID ACCOUNT TYPE' TO WS-REJECT-REASON
+           END-IF.
+
+      * A SPLIT PERCENT OVER 100 WOULD LEAVE THE PRIMARY ACCOUNT'S
+      * SHARE OF NET PAY NEGATIVE - AND SINCE WS-PRIMARY-AMT/
+      * WS-SPLIT-AMT ARE UNSIGNED, THE PRIMARY ACCOUNT WOULD BE PAID
+      * THE POSITIVE MAGNITUDE INSTEAD OF BEING CUT TO ZERO, AND THE
+      * TWO ACCOUNTS TOGETHER WOULD BE DEPOSITED MORE THAN NET PAY
+           IF WS-REC-VALID AND WS-SPLIT-PCT > 100
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'SPLIT PERCENT EXCEEDS 100' TO WS-REJECT-REASON
+           END-IF.
+
+      * BIWEEKLY/SEMIMONTHLY EMPLOYEES REPORT A SECOND WORK-WEEK'S
+      * HOURS IN WS-HOUR-WK-2 - IT GETS THE SAME 168-HOUR TEST AS THE
+      * FIRST WORK-WEEK. WEEKLY EMPLOYEES LEAVE IT ZERO/UNUSED
+           IF WS-REC-VALID AND NOT WS-FREQ-WEEKLY
+                            AND WS-HOUR-WK-2 > 168
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'HOURS WORKED EXCEEDS 168 FOR WEEK 2'
+                 TO WS-REJECT-REASON
+           END-IF.
+
+      * A SPLIT-PAY EMPLOYEE'S SECOND ACCOUNT NEEDS THE SAME ROUTING
+      * NUMBER AND ACCOUNT TYPE CHECKS AS THE PRIMARY ACCOUNT. AN
+      * EMPLOYEE WITH NO SPLIT ON FILE (WS-SPLIT-PCT = 0) NEVER USES
+      * THE SECOND ACCOUNT, SO ITS FIELDS ARE LEFT UNCHECKED
+           IF WS-REC-VALID AND WS-SPLIT-PCT > 0
+                            AND WS-ROUTE-ABA-2 = ZEROS
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'INVALID ROUTING NUMBER FOR 2ND ACCOUNT'
+                 TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REC-VALID AND WS-SPLIT-PCT > 0
+                            AND WS-ACCT-TYPE-2 NOT = 'CHK ' AND
+                                WS-ACCT-TYPE-2 NOT = 'SAV '
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'INVALID ACCOUNT TYPE FOR 2ND ACCOUNT'
+                 TO WS-REJECT-REASON
+           END-IF.
+      * ---
+        R1160-WRITE-EXCEPTION-REC.
+      * ---
+           DISPLAY 'REJECTED EMP ID: ' WS-EMP-ID ' - '
+              WS-REJECT-REASON.
+
+           MOVE WS-EMP-ID       TO WS-EXCPT-EMP-ID.
+           MOVE WS-PERSON-NM    TO WS-EXCPT-NAME.
+           MOVE WS-REJECT-REASON TO WS-EXCPT-REASON.
+
+           WRITE FIL-EXCEPT FROM WS-EXCPT-DETAIL-LINE
+              AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-EXCPT-CNT.
+      * ---
+        R1200-WRITE-ACH-FILE-HEADER.
+      * ---
+           MOVE SPACES TO ACH-COPYBOOK-RECORD.
+           MOVE '1'                TO ACH-FH-REC-TYPE.
+           MOVE '01'               TO ACH-FH-PRIORITY-CD.
+           MOVE WS-ACH-DEST-ROUTING TO ACH-FH-IMMED-DEST.
+           MOVE WS-ACH-ORIGIN-ID    TO ACH-FH-IMMED-ORIGIN.
+           ACCEPT ACH-FH-FILE-DATE  FROM DATE.
+      * ACCEPT FROM TIME RETURNS AN 8-DIGIT HHMMSSTT VALUE - ONLY THE
+      * FIRST 4 DIGITS (HHMM) BELONG IN THE FILE HEADER'S FILE
+      * CREATION TIME, NOT THE LOW-ORDER SECONDS/HUNDREDTHS
+           ACCEPT WS-AUD-RUN-TIME   FROM TIME.
+           MOVE WS-AUD-RUN-TIME (1:4) TO ACH-FH-FILE-TIME.
+           MOVE 'A'                 TO ACH-FH-FILE-ID-MOD.
+           MOVE 094                 TO ACH-FH-REC-SIZE.
+           MOVE 10                  TO ACH-FH-BLK-FACTOR.
+           MOVE '1'                 TO ACH-FH-FORMAT-CD.
+           MOVE WS-ACH-DEST-NAME    TO ACH-FH-DEST-NAME.
+           MOVE WS-ACH-ORIGIN-NAME  TO ACH-FH-ORIGIN-NAME.
+           MOVE SPACES              TO ACH-FH-REF-CODE.
+
+           WRITE FIL-ACH FROM ACH-COPYBOOK-RECORD.
+      * ---
+        R1250-WRITE-ACH-BATCH-HEADER.
+      * ---
+           MOVE SPACES TO ACH-COPYBOOK-RECORD.
+           MOVE '5'                    TO ACH-BH-REC-TYPE.
+      * 220 = CREDITS ONLY - THIS RUN NEVER ORIGINATES A DEBIT ENTRY
+           MOVE '220'                  TO ACH-BH-SVC-CLASS-CD.
+           MOVE WS-ACH-COMPANY-NAME    TO ACH-BH-COMPANY-NAME.
+           MOVE SPACES                 TO ACH-BH-DISC-DATA.
+           MOVE WS-ACH-COMPANY-ID      TO ACH-BH-COMPANY-ID.
+           MOVE 'PPD'                  TO ACH-BH-ENTRY-CLASS.
+           MOVE 'PAYROLL   '           TO ACH-BH-ENTRY-DESC.
+           ACCEPT ACH-BH-EFF-ENTRY-DT  FROM DATE.
+           MOVE SPACES                 TO ACH-BH-DESC-DATE.
+           MOVE '   '                  TO ACH-BH-SETTLE-DT.
+           MOVE '1'                    TO ACH-BH-ORIG-STAT-CD.
+           MOVE WS-ACH-ORIG-DFI-ID     TO ACH-BH-ORIG-DFI-ID.
+           MOVE WS-ACH-BATCH-NO        TO ACH-BH-BATCH-NO.
+
+           WRITE FIL-ACH FROM ACH-COPYBOOK-RECORD.
+      * ---
+        R1300-WRITE-RPT-HEADINGS.
+      * ---
+           ADD 1 TO WS-RPT-PAGE-NO.
+           MOVE ZEROS TO WS-RPT-LINE-CNT.
+
+           MOVE WS-RPT-PAGE-NO  TO WS-RPT-H1-PAGE-NO.
+           WRITE FIL-REPORT FROM WS-RPT-HEADING-1
+              AFTER ADVANCING PAGE.
+
+           MOVE WS-RPT-RUN-DATE TO WS-RPT-H2-DATE.
+           WRITE FIL-REPORT FROM WS-RPT-HEADING-2
+              AFTER ADVANCING 1 LINE.
+
+           WRITE FIL-REPORT FROM WS-RPT-HEADING-3
+              AFTER ADVANCING 2 LINES.
+
+           ADD 4 TO WS-RPT-LINE-CNT.
+      * ---
+        R1350-WRITE-EXCPT-HEADINGS.
+      * ---
+           WRITE FIL-EXCEPT FROM WS-EXCPT-HEADING-1
+              AFTER ADVANCING PAGE.
+
+           WRITE FIL-EXCEPT FROM WS-EXCPT-HEADING-2
+              AFTER ADVANCING 2 LINES.
       * ---
         R2000-READ-NAMES.
       * ---
-      *    READ FILE-PEOPLE INTO WS-PERSON
+      *    READ FILE-PEOPLE INTO NAMES-COPYBOOK-RECORD
       *         AT END MOVE 'Y' TO WS-EOF-NAMES.
            
            MOVE 'N' TO WS-OVERTIME-FL.
@@ -153,77 +1022,529 @@
            MOVE ZEROS TO WS-OVERTIME-PAY.
 
            IF WS-EOF-NAMES NOT = 'Y'
-              
-              DISPLAY 'WORKER: ' WS-PERSON-NM.
-              DISPLAY 'DOB: ' WS-BRTH-DT.
-              DISPLAY 'HOURS WORKED: ' WS-HOUR-WK.
 
-      * CHECK TO SEE IF MORE THAN 40 HOURS WORKED
-              IF WS-HOUR-WK > 40
-                 MOVE 'Y' TO WS-OVERTIME-FL
+              DISPLAY 'EMP ID: ' WS-EMP-ID
+              DISPLAY 'WORKER: ' WS-PERSON-NM
+              DISPLAY 'DOB: ' WS-BRTH-DT
+              DISPLAY 'HOURS WORKED: ' WS-HOUR-WK
 
-                 DISPLAY '> HIT FULL TIME, CALC OVERTIME'
+      * VALIDATE THE RECORD BEFORE ANY PAY CALCULATION IS DONE
+              PERFORM R1150-VALIDATE-REC-ENTRY
 
-                 COMPUTE WS-OVERTIME-HOURS = WS-HOUR-WK - 40 
+              IF WS-REC-INVALID
+                 PERFORM R1160-WRITE-EXCEPTION-REC
 
-                 DISPLAY 'OVERTIME HOURS: ' WS-OVERTIME-HOURS 
+      * A REJECTED RECORD HAS TO ADVANCE THE CHECKPOINT THE SAME AS A
+      * PAID ONE DOES BELOW - CKPT-REC-CNT/WS-CKPT-SKIP-CNT TRACK
+      * PHYSICAL RECORDS ALREADY VALIDATED, NOT JUST ONES ALREADY
+      * PAID, SO RESTART SKIPS BACK TO THE RIGHT RECORD REGARDLESS OF
+      * HOW MANY REJECTS CAME BEFORE IT
+                 ADD 1 TO WS-CKPT-CUR-CNT
+                 DIVIDE WS-CKPT-CUR-CNT BY WS-CKPT-INTERVAL
+                    GIVING WS-CKPT-DIV REMAINDER WS-CKPT-REM
+                 IF WS-CKPT-REM = 0
+                    PERFORM R2650-WRITE-CHECKPOINT
+                 END-IF
 
-                 COMPUTE WS-OVERTIME-PAY = WS-OVERTIME-HOURS *
-                                            WS-OVERTIME-RATE 
+                 PERFORM R1100-READ-REC-ENTRY
+              END-IF
 
-                 COMPUTE GROSS-PAY  = (40 * WS-HRLY-RATE) +
-                                      WS-OVERTIME-PAY 
+      * A REJECTED RECORD'S SUCCESSOR STILL NEEDS ITS OWN TRIP THROUGH
+      * R1150 BEFORE IT CAN BE PAID - THAT HAPPENS ON THIS PARAGRAPH'S
+      * NEXT PERFORM FROM THE MAINLINE, NOT HERE, SO A REJECT SKIPS
+      * THE ENTIRE PAY/ACH/AUDIT/YTD PIPELINE FOR THIS CALL
+              IF WS-EOF-NAMES NOT = 'Y' AND WS-REC-VALID
 
-              ELSE 
-                 DISPLAY '> SUB 40 HOURS, NO OVERTIME'
-                 COMPUTE GROSS-PAY = WS-HOUR-WK  * WS-HRLY-RATE 
-              .
+      * LOOK UP THIS EMPLOYEE'S OWN PAY RATE AND WITHHOLDING
+                 PERFORM R2100-LOOKUP-RATES
+                 PERFORM R2200-LOOKUP-TAXES
+                 PERFORM R2150-LOOKUP-JURISDICTION
+                 PERFORM R2210-LOOKUP-DEDUCTIONS
+
+      * SPLIT THE PAY PERIOD INTO ITS ACTUAL WORK-WEEK(S) AND APPLY THE
+      * 40-HOUR OVERTIME TEST TO EACH ONE SEPARATELY, THEN ADD THE
+      * WORK-WEEKS' GROSS PAY TOGETHER FOR THE PERIOD'S GROSS-PAY
+                 PERFORM R2050-COMPUTE-GROSS-PAY
 
       *   COMPUTE SALARY + TAX RATES
-              DISPLAY 'GROSS-PAY: ' GROSS-PAY.
+                 DISPLAY 'GROSS-PAY: ' GROSS-PAY
+
+                 PERFORM R2500-COMPUTE-FED-TAX
+                 DISPLAY 'FED-TAX: ' FED-TAX
+
+                 COMPUTE STATE-TAX  = GROSS-PAY * WS-JURIS-STATE-TAX
+                 DISPLAY 'STATE-TAX: ' STATE-TAX
+
+                 COMPUTE LOCAL-TAX  = GROSS-PAY * WS-JURIS-LOC-TAX
+                 DISPLAY 'LOC-TAX: ' LOCAL-TAX
+
+                 MOVE ZEROS TO TEMP-NET-PAY
+                 MOVE ZEROS TO NET-PAY
+
+                 COMPUTE TEMP-NET-PAY = GROSS-PAY - FED-TAX
+      *          MOVE NET-PAY TO TEMP-NET-PAY.
 
-              COMPUTE FED-TAX  = GROSS-PAY * WS-FED-TAX.
-              DISPLAY 'FED-TAX: ' FED-TAX.
+                 COMPUTE NET-PAY = TEMP-NET-PAY - STATE-TAX
+                 MOVE ZEROS TO TEMP-NET-PAY
+                 MOVE NET-PAY TO TEMP-NET-PAY
 
-              COMPUTE STATE-TAX  = GROSS-PAY * WS-STATE-TAX.
-              DISPLAY 'STATE-TAX: ' STATE-TAX.
-                                       
-              COMPUTE LOCAL-TAX  = GROSS-PAY * WS-LOC-TAX.
-              DISPLAY 'LOC-TAX: ' LOCAL-TAX.
+                 COMPUTE NET-PAY = TEMP-NET-PAY - LOCAL-TAX
+                 MOVE ZEROS TO TEMP-NET-PAY
+                 MOVE NET-PAY TO TEMP-NET-PAY
 
-              MOVE ZEROS TO TEMP-NET-PAY.
-              MOVE ZEROS TO NET-PAY.
+      * APPLY THIS EMPLOYEE'S VOLUNTARY DEDUCTIONS (401K, HEALTH
+      * INSURANCE, GARNISHMENT) BEFORE ARRIVING AT FINAL NET PAY
+                 PERFORM R2250-COMPUTE-DEDUCTIONS
+                 DISPLAY 'TOTAL DEDUCTIONS: ' WS-TOTAL-DEDUCT
 
+                 COMPUTE NET-PAY = TEMP-NET-PAY - WS-TOTAL-DEDUCT
+                 MOVE ZEROS TO TEMP-NET-PAY
 
-              COMPUTE TEMP-NET-PAY = GROSS-PAY - FED-TAX.
-      *       MOVE NET-PAY TO TEMP-NET-PAY.
+      * DISPLAY NET PAY AFTER TAXES AND DEDUCTIONS
 
-              COMPUTE NET-PAY = TEMP-NET-PAY - STATE-TAX.
-              MOVE ZEROS TO TEMP-NET-PAY. 
-              MOVE NET-PAY TO TEMP-NET-PAY.
+                 DISPLAY 'NET-PAY: ' NET-PAY
 
-              COMPUTE NET-PAY = TEMP-NET-PAY - LOCAL-TAX.
-              MOVE ZEROS TO TEMP-NET-PAY.
+                 DISPLAY 'BANK ACCT INFO'
 
-      * DISPLAY NET PAY AFTER TAXES
-              
-              DISPLAY 'NET-PAY: ' NET-PAY.
+                 DISPLAY 'ROUTING NO: ' WS-ROUTE-NO
 
-              DISPLAY 'BANK ACCT INFO'.
+                 DISPLAY 'ACCOUNT NO: ' WS-ACCT-NO
 
-              DISPLAY 'ROUTING NO: ' WS-ROUTE-NO.
+                 DISPLAY 'ACCT TYPE: ' WS-ACCT-TYPE
 
-              DISPLAY 'ACCOUNT NO: ' WS-ACCT-NO.
+      * SPLIT NET PAY BETWEEN THE TWO ACCOUNTS WHEN A SPLIT PERCENT
+      * IS ON FILE FOR THIS EMPLOYEE
+                 MOVE ZEROS   TO WS-SPLIT-AMT
+                 MOVE NET-PAY TO WS-PRIMARY-AMT
+                 IF WS-SPLIT-PCT > 0
+                    COMPUTE WS-SPLIT-AMT =
+                            NET-PAY * WS-SPLIT-PCT / 100
+                    COMPUTE WS-PRIMARY-AMT = NET-PAY - WS-SPLIT-AMT
+                    DISPLAY 'SPLIT DEPOSIT - 2ND ACCT AMT: '
+                            WS-SPLIT-AMT
+                 END-IF
 
-              DISPLAY 'ACCT TYPE: ' WS-ACCT-TYPE.
+      * ADD THIS EMPLOYEE'S DEPOSIT(S) TO THE NACHA ACH FILE, AND
+      * WRITE A DURABLE AUDIT RECORD FOR EACH ONE
+                 PERFORM R2300-WRITE-ACH-ENTRY
+                 PERFORM R2320-WRITE-AUDIT-REC
 
-              DISPLAY WS-BREAKPT.
+                 IF WS-SPLIT-PCT > 0
+                    PERFORM R2350-WRITE-ACH-SPLIT-ENTRY
+                    PERFORM R2360-WRITE-AUDIT-SPLIT-REC
+                 END-IF
 
-              DISPLAY ' '.
+      * ADD THIS EMPLOYEE'S LINE TO THE PAYROLL REGISTER REPORT
+                 PERFORM R2400-WRITE-RPT-DETAIL
+
+      * ROLL THIS EMPLOYEE'S PAY INTO THEIR YEAR-TO-DATE MASTER
+                 PERFORM R2600-UPDATE-YTD
+
+      * DROP A CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS SO A RERUN
+      * AFTER AN ABEND DOESN'T HAVE TO REPROCESS THE WHOLE FILE
+                 ADD 1 TO WS-CKPT-CUR-CNT
+                 DIVIDE WS-CKPT-CUR-CNT BY WS-CKPT-INTERVAL
+                    GIVING WS-CKPT-DIV REMAINDER WS-CKPT-REM
+                 IF WS-CKPT-REM = 0
+                    PERFORM R2650-WRITE-CHECKPOINT
+                 END-IF
+
+                 DISPLAY WS-BREAKPT
+
+                 DISPLAY ' '
 
       * NEXT ENTRY
-              PERFORM R1100-READ-REC-ENTRY.
-            .
+                 PERFORM R1100-READ-REC-ENTRY
+              END-IF
+           END-IF.
+      * ---
+      * SPLIT THE PAY PERIOD INTO ITS ACTUAL WORK-WEEK(S) BASED ON
+      * WS-PAY-FREQ-SW AND ADD EACH WORK-WEEK'S GROSS PAY (WITH ITS
+      * OWN 40-HOUR OVERTIME TEST) INTO THE PERIOD'S GROSS-PAY
+        R2050-COMPUTE-GROSS-PAY.
+      * ---
+           MOVE ZEROS TO GROSS-PAY.
+           MOVE ZEROS TO WS-OVERTIME-PAY.
+           MOVE WS-HOUR-WK   TO WS-WK-HOURS(1).
+           MOVE WS-HOUR-WK-2 TO WS-WK-HOURS(2).
+
+           EVALUATE TRUE
+              WHEN WS-FREQ-BIWEEKLY
+              WHEN WS-FREQ-SEMIMONTHLY
+                 MOVE 2 TO WS-NUM-WORK-WEEKS
+              WHEN OTHER
+                 MOVE 1 TO WS-NUM-WORK-WEEKS
+           END-EVALUATE.
+
+           PERFORM R2060-COMPUTE-WEEK-GROSS
+              VARYING WS-WK-IDX FROM 1 BY 1
+              UNTIL WS-WK-IDX > WS-NUM-WORK-WEEKS.
+
+           IF WS-OVERTIME-PAY > 0
+              MOVE 'Y' TO WS-OVERTIME-FL
+           END-IF.
+      * ---
+        R2060-COMPUTE-WEEK-GROSS.
+      * ---
+           MOVE ZEROS TO WS-WK-GROSS.
+
+           IF WS-WK-HOURS(WS-WK-IDX) > 40
+              DISPLAY '> WORK-WEEK ' WS-WK-IDX ' HIT FULL TIME, '
+                 'CALC OVERTIME'
+
+              COMPUTE WS-OVERTIME-HOURS =
+                      WS-WK-HOURS(WS-WK-IDX) - 40
+
+              DISPLAY 'OVERTIME HOURS: ' WS-OVERTIME-HOURS
+
+              COMPUTE WS-WK-OT-PAY = WS-OVERTIME-HOURS *
+                                     WS-OVERTIME-RATE
+
+              COMPUTE WS-WK-GROSS = (40 * WS-HRLY-RATE) +
+                      WS-WK-OT-PAY
+
+              ADD WS-WK-OT-PAY TO WS-OVERTIME-PAY
+           ELSE
+              DISPLAY '> WORK-WEEK ' WS-WK-IDX ' SUB 40 HOURS, '
+                 'NO OVERTIME'
+              COMPUTE WS-WK-GROSS =
+                      WS-WK-HOURS(WS-WK-IDX) * WS-HRLY-RATE
+           END-IF.
+
+           ADD WS-WK-GROSS TO GROSS-PAY.
+           MOVE WS-WK-GROSS TO WS-WK-GROSS-AMT(WS-WK-IDX).
+      * ---
+        R2100-LOOKUP-RATES.
+      * ---
+           MOVE 'N' TO WS-RATES-FOUND-SW.
+           MOVE WS-EMP-ID TO FIL-RATES-KEY.
+
+           READ FILE-RATES INTO RATES-COPYBOOK-RECORD
+              INVALID KEY
+                 DISPLAY 'NO RATE RECORD FOR EMP ID: ' WS-EMP-ID
+                 MOVE ZEROS TO WS-HRLY-RATE
+                 MOVE ZEROS TO WS-OVERTIME-RATE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-RATES-FOUND-SW
+           END-READ.
+      * ---
+        R2200-LOOKUP-TAXES.
+      * ---
+           MOVE 'N' TO WS-TAXES-FOUND-SW.
+           MOVE WS-EMP-ID TO FIL-TAXES-KEY.
+
+           READ FILE-TAXES INTO TAXES-COPYBOOK-RECORD
+              INVALID KEY
+                 DISPLAY 'NO TAX RECORD FOR EMP ID: ' WS-EMP-ID
+                 MOVE ZEROS TO WS-FED-TAX
+                 MOVE ZEROS TO WS-STATE-TAX
+                 MOVE ZEROS TO WS-LOC-TAX
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-TAXES-FOUND-SW
+           END-READ.
+      * ---
+      * VOLUNTARY DEDUCTION ELECTIONS - NO RECORD ON FILE MEANS THIS
+      * EMPLOYEE HAS NONE ELECTED, SAME "ZERO MEANS NOT ON FILE"
+      * CONVENTION AS THE RATE/TAX/JURISDICTION LOOKUPS ABOVE
+        R2210-LOOKUP-DEDUCTIONS.
+      * ---
+           MOVE 'N' TO WS-DEDUCT-FOUND-SW.
+           MOVE WS-EMP-ID TO FIL-DEDUCT-KEY.
+
+           READ FILE-DEDUCT INTO DEDUCT-COPYBOOK-RECORD
+              INVALID KEY
+                 MOVE ZEROS TO WS-401K-PCT
+                 MOVE ZEROS TO WS-HEALTH-INS-AMT
+                 MOVE ZEROS TO WS-GARNISH-AMT
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-DEDUCT-FOUND-SW
+           END-READ.
+      * ---
+        R2150-LOOKUP-JURISDICTION.
+      * ---
+           MOVE 'N' TO WS-JURIS-FOUND-SW.
+           MOVE WS-STATE-CD    TO FIL-JURIS-KEY(1:2).
+           MOVE WS-LOCALITY-CD TO FIL-JURIS-KEY(3:4).
+
+           READ FILE-JURIS INTO JURIS-COPYBOOK-RECORD
+              INVALID KEY
+                 DISPLAY 'NO JURISDICTION RATE FOR: ' WS-STATE-CD
+                    '/' WS-LOCALITY-CD
+                 MOVE ZEROS TO WS-JURIS-STATE-TAX
+                 MOVE ZEROS TO WS-JURIS-LOC-TAX
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-JURIS-FOUND-SW
+           END-READ.
+      * ---
+      * VOLUNTARY DEDUCTIONS - 401K IS A PERCENT OF GROSS PAY, HEALTH
+      * INSURANCE AND GARNISHMENT ARE FLAT AMOUNTS ALREADY ON NAMESC.
+      * ZERO ON ANY OF THE THREE MEANS THAT DEDUCTION ISN'T ELECTED
+        R2250-COMPUTE-DEDUCTIONS.
+      * ---
+           MOVE ZEROS TO WS-401K-AMT.
+           MOVE ZEROS TO WS-TOTAL-DEDUCT.
+
+      * A DEDUCT RECORD WITH A BAD 401K PERCENT ON FILE (OVER 100)
+      * ONLY OVERSTATES THIS DEDUCTION, IT CAN'T DRIVE NET PAY
+      * NEGATIVE - CAP IT RATHER THAN REJECTING THE WHOLE PAYCHECK
+           IF WS-401K-PCT > 100
+              MOVE 100 TO WS-401K-PCT
+           END-IF.
+
+           IF WS-401K-PCT > 0
+              COMPUTE WS-401K-AMT = GROSS-PAY * WS-401K-PCT / 100
+           END-IF.
+
+           DISPLAY '401K DEDUCTION: ' WS-401K-AMT.
+           DISPLAY 'HEALTH INSURANCE DEDUCTION: ' WS-HEALTH-INS-AMT.
+           DISPLAY 'GARNISHMENT DEDUCTION: ' WS-GARNISH-AMT.
+
+           COMPUTE WS-TOTAL-DEDUCT = WS-401K-AMT + WS-HEALTH-INS-AMT
+                                     + WS-GARNISH-AMT.
+      * ---
+        R2300-WRITE-ACH-ENTRY.
+      * ---
+           EVALUATE WS-ACCT-TYPE
+              WHEN 'SAV'
+                 MOVE '32' TO WS-ACH-TXN-CODE
+              WHEN OTHER
+                 MOVE '22' TO WS-ACH-TXN-CODE
+           END-EVALUATE.
+
+      * A NEW ACCOUNT GOES THROUGH ONE ZERO-DOLLAR PRE-NOTE CYCLE
+      * BEFORE IT EVER CARRIES A LIVE DEPOSIT
+           IF WS-NEW-ACCT
+              DISPLAY 'PRE-NOTE CYCLE - ZERO DOLLAR ENTRY'
+              EVALUATE WS-ACCT-TYPE
+                 WHEN 'SAV'
+                    MOVE '33' TO WS-ACH-TXN-CODE
+                 WHEN OTHER
+                    MOVE '23' TO WS-ACH-TXN-CODE
+              END-EVALUATE
+              MOVE ZEROS TO WS-PRIMARY-AMT
+           END-IF.
+
+           ADD 1 TO WS-ACH-TRACE-SEQ.
+           ADD 1 TO WS-ACH-ENTRY-CNT.
+           ADD WS-PRIMARY-AMT TO WS-ACH-TOT-CREDIT.
+           ADD WS-ROUTE-ABA TO WS-ACH-ENTRY-HASH.
+
+           MOVE SPACES              TO ACH-COPYBOOK-RECORD.
+           MOVE '6'                 TO ACH-ED-REC-TYPE.
+           MOVE WS-ACH-TXN-CODE     TO ACH-ED-TXN-CODE.
+           MOVE WS-ROUTE-ABA        TO ACH-ED-RDFI-ID.
+           MOVE WS-ROUTE-CHECK-DIGIT TO ACH-ED-CHECK-DIGIT.
+           MOVE WS-ACCT-NO          TO ACH-ED-DFI-ACCT-NO.
+           MOVE WS-PRIMARY-AMT      TO ACH-ED-AMOUNT.
+           MOVE WS-EMP-ID           TO ACH-ED-INDIV-ID.
+           MOVE WS-PERSON-NM        TO ACH-ED-INDIV-NAME.
+           MOVE SPACES              TO ACH-ED-DISC-DATA.
+           MOVE '0'                 TO ACH-ED-ADDENDA-IND.
+           COMPUTE ACH-ED-TRACE-NO = (WS-ACH-ORIG-DFI-NUM * 10000000)
+                                     + WS-ACH-TRACE-SEQ.
+
+           WRITE FIL-ACH FROM ACH-COPYBOOK-RECORD.
+      * ---
+        R2350-WRITE-ACH-SPLIT-ENTRY.
+      * ---
+           EVALUATE WS-ACCT-TYPE-2
+              WHEN 'SAV'
+                 MOVE '32' TO WS-ACH-TXN-CODE
+              WHEN OTHER
+                 MOVE '22' TO WS-ACH-TXN-CODE
+           END-EVALUATE.
+
+      * A NEW ACCOUNT GOES THROUGH ONE ZERO-DOLLAR PRE-NOTE CYCLE
+      * BEFORE IT EVER CARRIES A LIVE DEPOSIT
+           IF WS-NEW-ACCT-2
+              DISPLAY 'PRE-NOTE CYCLE - ZERO DOLLAR ENTRY (2ND ACCT)'
+              EVALUATE WS-ACCT-TYPE-2
+                 WHEN 'SAV'
+                    MOVE '33' TO WS-ACH-TXN-CODE
+                 WHEN OTHER
+                    MOVE '23' TO WS-ACH-TXN-CODE
+              END-EVALUATE
+              MOVE ZEROS TO WS-SPLIT-AMT
+           END-IF.
+
+           ADD 1 TO WS-ACH-TRACE-SEQ.
+           ADD 1 TO WS-ACH-ENTRY-CNT.
+           ADD WS-SPLIT-AMT TO WS-ACH-TOT-CREDIT.
+           ADD WS-ROUTE-ABA-2 TO WS-ACH-ENTRY-HASH.
+
+           MOVE SPACES                TO ACH-COPYBOOK-RECORD.
+           MOVE '6'                   TO ACH-ED-REC-TYPE.
+           MOVE WS-ACH-TXN-CODE       TO ACH-ED-TXN-CODE.
+           MOVE WS-ROUTE-ABA-2        TO ACH-ED-RDFI-ID.
+           MOVE WS-ROUTE-CHECK-DIGIT-2 TO ACH-ED-CHECK-DIGIT.
+           MOVE WS-ACCT-NO-2          TO ACH-ED-DFI-ACCT-NO.
+           MOVE WS-SPLIT-AMT          TO ACH-ED-AMOUNT.
+           MOVE WS-EMP-ID             TO ACH-ED-INDIV-ID.
+           MOVE WS-PERSON-NM          TO ACH-ED-INDIV-NAME.
+           MOVE SPACES                TO ACH-ED-DISC-DATA.
+           MOVE '0'                   TO ACH-ED-ADDENDA-IND.
+           COMPUTE ACH-ED-TRACE-NO = (WS-ACH-ORIG-DFI-NUM * 10000000)
+                                     + WS-ACH-TRACE-SEQ.
+
+           WRITE FIL-ACH FROM ACH-COPYBOOK-RECORD.
+      * ---
+        R2320-WRITE-AUDIT-REC.
+      * ---
+           MOVE WS-RPT-RUN-DATE      TO WS-AUD-D-DATE.
+           MOVE WS-AUD-RUN-TIME      TO WS-AUD-D-TIME.
+           MOVE WS-EMP-ID            TO WS-AUD-D-EMP-ID.
+           MOVE WS-PERSON-NM         TO WS-AUD-D-NAME.
+           MOVE WS-ROUTE-ABA         TO WS-AUD-D-ROUTE-ABA.
+           MOVE WS-ROUTE-CHECK-DIGIT TO WS-AUD-D-ROUTE-CHECK-DGT.
+           MOVE WS-ACCT-NO           TO WS-AUD-D-ACCT-NO.
+           MOVE WS-ACCT-TYPE         TO WS-AUD-D-ACCT-TYPE.
+           MOVE WS-PRIMARY-AMT       TO WS-AUD-D-AMOUNT.
+           MOVE GROSS-PAY            TO WS-AUD-D-GROSS.
+           MOVE FED-TAX              TO WS-AUD-D-FED.
+           MOVE STATE-TAX            TO WS-AUD-D-STATE.
+           MOVE LOCAL-TAX            TO WS-AUD-D-LOCAL.
+           MOVE WS-TOTAL-DEDUCT      TO WS-AUD-D-DEDUCT.
+           MOVE NET-PAY              TO WS-AUD-D-NET.
+
+           WRITE FIL-AUDIT FROM WS-AUDIT-DETAIL-LINE.
+
+           DISPLAY 'AUDIT RECORD WRITTEN FOR EMP-ID: ' WS-EMP-ID.
+      * ---
+        R2360-WRITE-AUDIT-SPLIT-REC.
+      * ---
+           MOVE WS-RPT-RUN-DATE        TO WS-AUD-D-DATE.
+           MOVE WS-AUD-RUN-TIME        TO WS-AUD-D-TIME.
+           MOVE WS-EMP-ID              TO WS-AUD-D-EMP-ID.
+           MOVE WS-PERSON-NM           TO WS-AUD-D-NAME.
+           MOVE WS-ROUTE-ABA-2         TO WS-AUD-D-ROUTE-ABA.
+           MOVE WS-ROUTE-CHECK-DIGIT-2 TO WS-AUD-D-ROUTE-CHECK-DGT.
+           MOVE WS-ACCT-NO-2           TO WS-AUD-D-ACCT-NO.
+           MOVE WS-ACCT-TYPE-2         TO WS-AUD-D-ACCT-TYPE.
+           MOVE WS-SPLIT-AMT           TO WS-AUD-D-AMOUNT.
+           MOVE GROSS-PAY              TO WS-AUD-D-GROSS.
+           MOVE FED-TAX                TO WS-AUD-D-FED.
+           MOVE STATE-TAX              TO WS-AUD-D-STATE.
+           MOVE LOCAL-TAX              TO WS-AUD-D-LOCAL.
+           MOVE WS-TOTAL-DEDUCT        TO WS-AUD-D-DEDUCT.
+           MOVE NET-PAY                TO WS-AUD-D-NET.
+
+           WRITE FIL-AUDIT FROM WS-AUDIT-DETAIL-LINE.
+
+           DISPLAY 'AUDIT RECORD WRITTEN FOR EMP-ID: ' WS-EMP-ID
+                   ' (SPLIT ACCT)'.
+      * ---
+        R2400-WRITE-RPT-DETAIL.
+      * ---
+           IF WS-RPT-LINE-CNT >= WS-RPT-MAX-LINES
+              PERFORM R1300-WRITE-RPT-HEADINGS
+           END-IF.
+
+           MOVE WS-EMP-ID     TO WS-RPT-D-EMP-ID.
+           MOVE WS-PERSON-NM  TO WS-RPT-D-NAME.
+      * INCLUDE THE SECOND WORK-WEEK'S HOURS TOO, SO THE REPORT'S
+      * HOURS COLUMN MATCHES THE GROSS/NET PAY ON THE SAME LINE FOR
+      * BIWEEKLY/SEMIMONTHLY EMPLOYEES (WS-HOUR-WK-2 IS ZERO/UNUSED
+      * FOR WEEKLY EMPLOYEES, SO THIS IS A NO-OP FOR THEM)
+           ADD WS-HOUR-WK WS-HOUR-WK-2 GIVING WS-RPT-D-HOURS.
+           MOVE GROSS-PAY     TO WS-RPT-D-GROSS.
+           MOVE FED-TAX       TO WS-RPT-D-FED.
+           MOVE STATE-TAX     TO WS-RPT-D-STATE.
+           MOVE LOCAL-TAX     TO WS-RPT-D-LOCAL.
+           MOVE WS-TOTAL-DEDUCT TO WS-RPT-D-DEDUCT.
+           MOVE NET-PAY       TO WS-RPT-D-NET.
+
+           WRITE FIL-REPORT FROM WS-RPT-DETAIL-LINE
+              AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-RPT-LINE-CNT.
+
+      * ROLL THIS EMPLOYEE INTO THE RUN CONTROL TOTALS
+           ADD GROSS-PAY TO WS-RPT-TOT-GROSS.
+           ADD FED-TAX   TO WS-RPT-TOT-FED.
+           ADD STATE-TAX TO WS-RPT-TOT-STATE.
+           ADD LOCAL-TAX TO WS-RPT-TOT-LOCAL.
+           ADD WS-TOTAL-DEDUCT TO WS-RPT-TOT-DEDUCT.
+           ADD NET-PAY   TO WS-RPT-TOT-NET.
+      * ---
+      * THE BRACKET TABLE'S LIMITS ARE PER-WORK-WEEK, SO EACH WORK-
+      * WEEK'S GROSS IS RUN THROUGH THE TABLE SEPARATELY AND THE
+      * RESULTING TAX SUMMED - NOT THE COMBINED PERIOD GROSS-PAY,
+      * WHICH WOULD PUSH A BIWEEKLY/SEMIMONTHLY EMPLOYEE'S TWO WEEKS
+      * TOGETHER INTO A HIGHER BRACKET THAN AN OTHERWISE IDENTICAL
+      * WEEKLY EMPLOYEE
+        R2500-COMPUTE-FED-TAX.
+      * ---
+           MOVE ZEROS TO FED-TAX.
+
+           PERFORM R2505-COMPUTE-WEEK-FED-TAX
+              VARYING WS-WK-IDX FROM 1 BY 1
+              UNTIL WS-WK-IDX > WS-NUM-WORK-WEEKS.
+      * ---
+        R2505-COMPUTE-WEEK-FED-TAX.
+      * ---
+           MOVE WS-WK-GROSS-AMT(WS-WK-IDX) TO WS-FED-BRACKET-GROSS.
+           MOVE ZEROS TO WS-FED-PREV-LIMIT.
+           MOVE 'N'   TO WS-FED-BRK-DONE-SW.
+
+           PERFORM R2510-APPLY-FED-BRACKET
+              VARYING WS-FED-BRK-IDX FROM 1 BY 1
+              UNTIL WS-FED-BRK-IDX > 5 OR WS-FED-BRK-DONE.
+      * ---
+        R2510-APPLY-FED-BRACKET.
+      * ---
+           IF WS-FED-BRACKET-GROSS > WS-FED-PREV-LIMIT
+              IF WS-FED-BRACKET-GROSS < WS-FED-BRK-LIMIT(WS-FED-BRK-IDX)
+                 COMPUTE WS-FED-BRK-AMT =
+                         WS-FED-BRACKET-GROSS - WS-FED-PREV-LIMIT
+                 SET WS-FED-BRK-DONE TO TRUE
+              ELSE
+                 COMPUTE WS-FED-BRK-AMT =
+                         WS-FED-BRK-LIMIT(WS-FED-BRK-IDX)
+                         - WS-FED-PREV-LIMIT
+              END-IF
+
+              COMPUTE FED-TAX = FED-TAX +
+                      (WS-FED-BRK-AMT * WS-FED-BRK-RATE(WS-FED-BRK-IDX))
+
+              MOVE WS-FED-BRK-LIMIT(WS-FED-BRK-IDX) TO
+                   WS-FED-PREV-LIMIT
+           ELSE
+              SET WS-FED-BRK-DONE TO TRUE
+           END-IF.
+      * ---
+        R2600-UPDATE-YTD.
+      * ---
+           MOVE 'N' TO WS-YTD-FOUND-SW.
+           MOVE WS-EMP-ID TO FIL-YTD-KEY.
+
+           READ FILE-YTD INTO YTD-COPYBOOK-RECORD
+              INVALID KEY
+                 MOVE SPACES TO YTD-COPYBOOK-RECORD
+                 MOVE ZEROS  TO YTD-GROSS YTD-FED-TAX
+                               YTD-STATE-TAX YTD-LOC-TAX
+                 MOVE WS-EMP-ID TO YTD-EMP-ID
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-YTD-FOUND-SW
+           END-READ.
+
+           MOVE WS-PERSON-NM TO YTD-EMP-NAME.
+           ADD GROSS-PAY  TO YTD-GROSS.
+           ADD FED-TAX    TO YTD-FED-TAX.
+           ADD STATE-TAX  TO YTD-STATE-TAX.
+           ADD LOCAL-TAX  TO YTD-LOC-TAX.
+
+           IF WS-YTD-FOUND
+              REWRITE FIL-YTD FROM YTD-COPYBOOK-RECORD
+           ELSE
+              WRITE FIL-YTD FROM YTD-COPYBOOK-RECORD
+           END-IF.
+      * ---
+        R2650-WRITE-CHECKPOINT.
+      * ---
+           MOVE 'I'          TO CKPT-STATUS-SW.
+           MOVE WS-EMP-ID    TO CKPT-LAST-EMP-ID.
+           COMPUTE CKPT-REC-CNT = WS-CKPT-SKIP-CNT + WS-CKPT-CUR-CNT.
+
+           REWRITE FIL-CKPT FROM CKPT-COPYBOOK-RECORD.
       * ---
         R3000-READ-LOGO.
       * ---
@@ -232,9 +1553,121 @@
            DISPLAY '|__/ | |  \ |___ \__,  |     |__/ |    '.
            DISPLAY '                                       '.
  
+      * ---
+        R3900-WRITE-ACH-TRAILERS.
+      * ---
+           MOVE SPACES              TO ACH-COPYBOOK-RECORD.
+           MOVE '8'                 TO ACH-BC-REC-TYPE.
+      * 220 = CREDITS ONLY, MATCHING THE BATCH HEADER'S SVC CLASS CODE
+           MOVE '220'                TO ACH-BC-SVC-CLASS-CD.
+           MOVE WS-ACH-ENTRY-CNT     TO ACH-BC-ENTRY-CNT.
+           MOVE WS-ACH-ENTRY-HASH    TO ACH-BC-ENTRY-HASH.
+           MOVE ZEROS                TO ACH-BC-TOT-DEBIT.
+           MOVE WS-ACH-TOT-CREDIT    TO ACH-BC-TOT-CREDIT.
+           MOVE WS-ACH-COMPANY-ID    TO ACH-BC-COMPANY-ID.
+           MOVE SPACES               TO ACH-BC-MSG-AUTH-CD.
+           MOVE WS-ACH-ORIG-DFI-ID   TO ACH-BC-ORIG-DFI-ID.
+           MOVE WS-ACH-BATCH-NO      TO ACH-BC-BATCH-NO.
+
+           WRITE FIL-ACH FROM ACH-COPYBOOK-RECORD.
+
+           MOVE SPACES              TO ACH-COPYBOOK-RECORD.
+           MOVE '9'                 TO ACH-FC-REC-TYPE.
+           MOVE 1                    TO ACH-FC-BATCH-CNT.
+           MOVE 1                    TO ACH-FC-BLOCK-CNT.
+           MOVE WS-ACH-ENTRY-CNT     TO ACH-FC-ENTRY-CNT.
+           MOVE WS-ACH-ENTRY-HASH    TO ACH-FC-ENTRY-HASH.
+           MOVE ZEROS                TO ACH-FC-TOT-DEBIT.
+           MOVE WS-ACH-TOT-CREDIT    TO ACH-FC-TOT-CREDIT.
+
+           WRITE FIL-ACH FROM ACH-COPYBOOK-RECORD.
+      * ---
+        R3950-WRITE-RPT-TOTALS.
+      * ---
+           IF WS-RPT-LINE-CNT >= WS-RPT-MAX-LINES
+              PERFORM R1300-WRITE-RPT-HEADINGS
+           END-IF.
+
+           MOVE WS-RPT-TOT-GROSS TO WS-RPT-T-GROSS.
+           MOVE WS-RPT-TOT-FED   TO WS-RPT-T-FED.
+           MOVE WS-RPT-TOT-STATE TO WS-RPT-T-STATE.
+           MOVE WS-RPT-TOT-LOCAL TO WS-RPT-T-LOCAL.
+           MOVE WS-RPT-TOT-DEDUCT TO WS-RPT-T-DEDUCT.
+           MOVE WS-RPT-TOT-NET   TO WS-RPT-T-NET.
+
+           WRITE FIL-REPORT FROM WS-RPT-TOTAL-LINE
+              AFTER ADVANCING 2 LINES.
+      * ---
+        R3960-WRITE-EXCPT-TOTALS.
+      * ---
+           MOVE WS-EXCPT-CNT TO WS-EXCPT-T-CNT.
+
+           WRITE FIL-EXCEPT FROM WS-EXCPT-TOTAL-LINE
+              AFTER ADVANCING 2 LINES.
+      * ---
+        R3970-WRITE-RECONCILIATION.
+      * ---
+           WRITE FIL-RECON FROM WS-RECON-HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE FIL-RECON FROM WS-RECON-HEADING-2
+              AFTER ADVANCING 2 LINES.
+
+           IF NOT WS-CTLCARD-FOUND
+              MOVE SPACES TO WS-RECON-DETAIL-LINE
+              MOVE 'CONTROL CARD' TO WS-RECON-D-FILE
+              MOVE 'NOT FOUND' TO WS-RECON-D-STATUS
+              WRITE FIL-RECON FROM WS-RECON-DETAIL-LINE
+                 AFTER ADVANCING 2 LINES
+           END-IF.
+
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE 'FILE-PEOPLE' TO WS-RECON-D-FILE.
+           MOVE WS-CTL-EXP-PEOPLE TO WS-RECON-D-EXP.
+           MOVE WS-CTL-ACT-PEOPLE TO WS-RECON-D-ACT.
+           IF WS-CTL-EXP-PEOPLE = WS-CTL-ACT-PEOPLE
+              MOVE 'MATCH' TO WS-RECON-D-STATUS
+           ELSE
+              MOVE 'MISMATCH' TO WS-RECON-D-STATUS
+           END-IF.
+           WRITE FIL-RECON FROM WS-RECON-DETAIL-LINE
+              AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE 'FILE-RATES' TO WS-RECON-D-FILE.
+           MOVE WS-CTL-EXP-RATES TO WS-RECON-D-EXP.
+           MOVE WS-CTL-ACT-RATES TO WS-RECON-D-ACT.
+           IF WS-CTL-EXP-RATES = WS-CTL-ACT-RATES
+              MOVE 'MATCH' TO WS-RECON-D-STATUS
+           ELSE
+              MOVE 'MISMATCH' TO WS-RECON-D-STATUS
+           END-IF.
+           WRITE FIL-RECON FROM WS-RECON-DETAIL-LINE
+              AFTER ADVANCING 1 LINES.
+
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE 'FILE-TAXES' TO WS-RECON-D-FILE.
+           MOVE WS-CTL-EXP-TAXES TO WS-RECON-D-EXP.
+           MOVE WS-CTL-ACT-TAXES TO WS-RECON-D-ACT.
+           IF WS-CTL-EXP-TAXES = WS-CTL-ACT-TAXES
+              MOVE 'MATCH' TO WS-RECON-D-STATUS
+           ELSE
+              MOVE 'MISMATCH' TO WS-RECON-D-STATUS
+           END-IF.
+           WRITE FIL-RECON FROM WS-RECON-DETAIL-LINE
+              AFTER ADVANCING 1 LINES.
       * ---
         R4000-CLOSE-DATASETS.
       * ---
            CLOSE FILE-PEOPLE.
            CLOSE FILE-TAXES.
-           CLOSE FILE-RATES.
\ No newline at end of file
+           CLOSE FILE-RATES.
+           CLOSE FILE-DEDUCT.
+           CLOSE FILE-JURIS.
+           CLOSE FILE-YTD.
+           CLOSE FILE-CKPT.
+           CLOSE FILE-CTLCARD.
+           CLOSE FILE-ACH.
+           CLOSE FILE-REPORT.
+           CLOSE FILE-EXCEPT.
+           CLOSE FILE-RECON.
+           CLOSE FILE-AUDIT.
