@@ -0,0 +1,172 @@
+      ************************************************************
+      *
+      *  PROGRAM ID VALIN
+      *  DATE CREATED:  09AUG2026
+      *
+      *  PRE-RUN INPUT VALIDATION FOR THE DIRECTDP JOB STREAM -
+      *  CONFIRMS FILE-PEOPLE, FILE-RATES, AND FILE-TAXES ALL EXIST
+      *  AND HAVE AT LEAST ONE RECORD ON THEM BEFORE DIRECTDP IS
+      *  ALLOWED TO RUN. RETURNS A NON-ZERO RETURN-CODE IF ANY OF
+      *  THEM IS MISSING OR EMPTY SO THE JOB STREAM CAN BYPASS THE
+      *  DIRECTDP STEP INSTEAD OF RUNNING IT AGAINST BAD INPUT
+      *
+      *  CHANGE LOG
+      *  USER ID     DATE     CHANGE DESCRIPTION
+      * ---------   ------    -------------------------------------
+      *  DAN BIEG   09AUG2026 CODE PROG
+      **************************************************************
+       IDENTIFICATION DIVISION.
+      **************************************************************
+
+       PROGRAM-ID. VALIN.
+
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FILE-PEOPLE ASSIGN TO UT-S-NAMES.
+
+           SELECT FILE-RATES ASSIGN TO UT-S-RATES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FIL-RATES-KEY
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT FILE-TAXES ASSIGN TO UT-S-TAXES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FIL-TAXES-KEY
+               FILE STATUS IS WS-TAXES-STATUS.
+
+      **************************************************************
+       DATA DIVISION.
+      **************************************************************
+
+       FILE SECTION.
+       FD     FILE-PEOPLE
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-PEOPLE.
+
+       01  FIL-PEOPLE PIC X(109).
+
+      *   ------------
+
+       FD     FILE-RATES
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-RATES.
+
+       01  FIL-RATES.
+           02  FIL-RATES-KEY        PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-TAXES
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-TAXES.
+
+       01  FIL-TAXES.
+           02  FIL-TAXES-KEY        PIC X(06).
+           02  FILLER               PIC X(74).
+
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS CODES FOR THE KEYED RATE/TAX READS
+       01  WS-FILE-STATUSES.
+           02 WS-RATES-STATUS        PIC X(02) VALUE '00'.
+           02 WS-TAXES-STATUS        PIC X(02) VALUE '00'.
+
+      * ONE SWITCH PER INPUT FILE - 'Y' MEANS THAT FILE CAME UP
+      * MISSING OR EMPTY ON ITS VALIDATION READ
+       01  WS-VAL-SWITCHES.
+           02 WS-PEOPLE-EMPTY-SW     PIC X VALUE 'N'.
+              88 WS-PEOPLE-EMPTY            VALUE 'Y'.
+           02 WS-RATES-EMPTY-SW      PIC X VALUE 'N'.
+              88 WS-RATES-EMPTY             VALUE 'Y'.
+           02 WS-TAXES-EMPTY-SW      PIC X VALUE 'N'.
+              88 WS-TAXES-EMPTY             VALUE 'Y'.
+
+       01  WS-BREAKPT   PIC X(23) VALUE '-=-=-=-=-=-=-=-=-=-=-=-'.
+       01  WS-MESSAGE   PIC X(23) VALUE 'DIRECTDP INPUT VALIDATE'.
+       01  WS-FULL-LINE PIC X(50) VALUE ALL '*'.
+
+
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************************************
+
+           PERFORM R1000-OPEN-DATASETS.
+
+           DISPLAY WS-FULL-LINE.
+           DISPLAY WS-MESSAGE.
+           DISPLAY WS-FULL-LINE.
+
+           PERFORM R2000-VALIDATE-PEOPLE.
+           PERFORM R2100-VALIDATE-RATES.
+           PERFORM R2200-VALIDATE-TAXES.
+
+           PERFORM R4000-CLOSE-DATASETS.
+
+           DISPLAY WS-BREAKPT.
+
+           IF WS-PEOPLE-EMPTY OR WS-RATES-EMPTY OR WS-TAXES-EMPTY
+              DISPLAY '*** INPUT VALIDATION FAILED - SEE ABOVE ***'
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              DISPLAY '*** ALL INPUT FILES PRESENT AND NON-EMPTY ***'
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY WS-FULL-LINE.
+
+           STOP RUN.
+
+      * ---
+        R1000-OPEN-DATASETS.
+      * ---
+           OPEN INPUT FILE-PEOPLE.
+           OPEN INPUT FILE-RATES.
+           OPEN INPUT FILE-TAXES.
+      * ---
+        R2000-VALIDATE-PEOPLE.
+      * ---
+           READ FILE-PEOPLE
+              AT END
+                 DISPLAY 'FILE-PEOPLE IS MISSING OR HAS NO RECORDS'
+                 MOVE 'Y' TO WS-PEOPLE-EMPTY-SW
+              NOT AT END
+                 DISPLAY 'FILE-PEOPLE OK - AT LEAST ONE RECORD FOUND'
+           END-READ.
+      * ---
+        R2100-VALIDATE-RATES.
+      * ---
+           READ FILE-RATES
+              AT END
+                 DISPLAY 'FILE-RATES IS MISSING OR HAS NO RECORDS'
+                 MOVE 'Y' TO WS-RATES-EMPTY-SW
+              NOT AT END
+                 DISPLAY 'FILE-RATES OK - AT LEAST ONE RECORD FOUND'
+           END-READ.
+      * ---
+        R2200-VALIDATE-TAXES.
+      * ---
+           READ FILE-TAXES
+              AT END
+                 DISPLAY 'FILE-TAXES IS MISSING OR HAS NO RECORDS'
+                 MOVE 'Y' TO WS-TAXES-EMPTY-SW
+              NOT AT END
+                 DISPLAY 'FILE-TAXES OK - AT LEAST ONE RECORD FOUND'
+           END-READ.
+      * ---
+        R4000-CLOSE-DATASETS.
+      * ---
+           CLOSE FILE-PEOPLE.
+           CLOSE FILE-RATES.
+           CLOSE FILE-TAXES.
