@@ -0,0 +1,161 @@
+      ************************************************************
+      *
+      *  PROGRAM ID W2EXTR
+      *  DATE CREATED:  09AUG2026
+      *
+      *  YEAR-END EXTRACT PROGRAM - READS THE YEAR-TO-DATE MASTER
+      *  FILE BUILT UP BY DIRECTDP OVER THE YEAR'S PAYROLL RUNS AND
+      *  PRODUCES A W-2-READY EXTRACT, ONE RECORD PER EMPLOYEE, WITH
+      *  YTD GROSS WAGES AND FEDERAL/STATE/LOCAL TAX WITHHELD
+      *
+      *  CHANGE LOG
+      *  USER ID     DATE     CHANGE DESCRIPTION
+      * ---------   ------    -------------------------------------
+      *  DAN BIEG   09AUG2026 CODE PROG
+      *  DAN BIEG   09AUG2026 FIX R2000 SO THE EOF TEST GATES THE
+      *                       WHOLE EXTRACT-AND-READ-NEXT PIPELINE
+      *                       INSTEAD OF ONLY THE FIRST DISPLAY
+      **************************************************************
+       IDENTIFICATION DIVISION.
+      **************************************************************
+
+       PROGRAM-ID. W2EXTR.
+
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FILE-YTD ASSIGN TO UT-S-YTD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FIL-YTD-KEY
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT FILE-W2 ASSIGN TO UT-S-W2.
+
+      **************************************************************
+       DATA DIVISION.
+      **************************************************************
+
+       FILE SECTION.
+       FD     FILE-YTD
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-YTD.
+
+       01  FIL-YTD.
+           02  FIL-YTD-KEY          PIC X(06).
+           02  FILLER               PIC X(74).
+
+      *   ------------
+
+       FD     FILE-W2
+              LABEL RECORDS ARE OMITTED
+              DATA RECORD IS FIL-W2.
+
+       01  FIL-W2 PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      * USE THE COPYBOOK
+       COPY YTDC.
+
+      * FLAGS
+       01  WS-VAL.
+           02 WS-EOF-YTD             PIC X VALUE 'N'.
+
+      * FILE STATUS CODE FOR THE YTD MASTER
+       01  WS-FILE-STATUSES.
+           02 WS-YTD-STATUS          PIC X(02) VALUE '00'.
+
+      * W-2 EXTRACT RECORD LAYOUT
+       01  WS-W2-DETAIL-LINE.
+           02 WS-W2-EMP-ID           PIC X(06).
+           02 FILLER                 PIC X.
+           02 WS-W2-EMP-NAME         PIC X(20).
+           02 FILLER                 PIC X.
+           02 WS-W2-GROSS            PIC 9(7)V99.
+           02 FILLER                 PIC X.
+           02 WS-W2-FED-TAX          PIC 9(7)V99.
+           02 FILLER                 PIC X.
+           02 WS-W2-STATE-TAX        PIC 9(7)V99.
+           02 FILLER                 PIC X.
+           02 WS-W2-LOC-TAX          PIC 9(7)V99.
+           02 FILLER                 PIC X(13).
+
+      * RUN COUNTERS
+       01  WS-W2-REC-CNT             PIC 9(07) VALUE ZEROS.
+
+       01  WS-BREAKPT   PIC X(23) VALUE '-=-=-=-=-=-=-=-=-=-=-=-'.
+       01  WS-MESSAGE   PIC X(23) VALUE 'W-2 YEAR-END EXTRACT!  '.
+       01  WS-FULL-LINE PIC X(50) VALUE ALL '*'.
+
+
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************************************
+
+           PERFORM R1000-OPEN-DATASETS.
+
+           DISPLAY WS-FULL-LINE.
+           DISPLAY WS-MESSAGE.
+           DISPLAY WS-FULL-LINE.
+
+      * LOAD FIRST YTD MASTER RECORD
+           PERFORM R1100-READ-YTD-ENTRY.
+
+      * EXTRACT EVERY EMPLOYEE ON THE YTD MASTER
+           PERFORM R2000-WRITE-W2-EXTRACT
+              UNTIL WS-EOF-YTD = 'Y'.
+
+           DISPLAY WS-FULL-LINE.
+           DISPLAY ' -- HIT END OF YTD MASTER, EXITING... -- '
+           DISPLAY WS-W2-REC-CNT ' W-2 RECORDS EXTRACTED'.
+           DISPLAY WS-FULL-LINE.
+
+           PERFORM R4000-CLOSE-DATASETS.
+           STOP RUN.
+
+      * ---
+        R1000-OPEN-DATASETS.
+      * ---
+           OPEN INPUT FILE-YTD.
+           OPEN OUTPUT FILE-W2.
+      * ---
+        R1100-READ-YTD-ENTRY.
+      * ---
+           READ FILE-YTD INTO YTD-COPYBOOK-RECORD
+                 AT END MOVE 'Y' TO WS-EOF-YTD.
+      * ---
+        R2000-WRITE-W2-EXTRACT.
+      * ---
+           IF WS-EOF-YTD NOT = 'Y'
+              DISPLAY 'EMP ID: ' YTD-EMP-ID
+              DISPLAY 'YTD GROSS: ' YTD-GROSS
+
+              MOVE YTD-EMP-ID     TO WS-W2-EMP-ID
+              MOVE YTD-EMP-NAME   TO WS-W2-EMP-NAME
+              MOVE YTD-GROSS      TO WS-W2-GROSS
+              MOVE YTD-FED-TAX    TO WS-W2-FED-TAX
+              MOVE YTD-STATE-TAX  TO WS-W2-STATE-TAX
+              MOVE YTD-LOC-TAX    TO WS-W2-LOC-TAX
+
+              WRITE FIL-W2 FROM WS-W2-DETAIL-LINE
+              ADD 1 TO WS-W2-REC-CNT
+
+              DISPLAY WS-BREAKPT
+              DISPLAY ' '
+
+      * NEXT ENTRY
+              PERFORM R1100-READ-YTD-ENTRY
+           END-IF.
+      * ---
+        R4000-CLOSE-DATASETS.
+      * ---
+           CLOSE FILE-YTD.
+           CLOSE FILE-W2.
